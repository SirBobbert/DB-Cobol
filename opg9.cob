@@ -4,14 +4,88 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * Bind customer file
+      * Bind customer master - indexed on KUNDE-ID so a future
+      * maintenance program can READ/WRITE/REWRITE a single customer
+      * directly instead of scanning the whole file
            SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-      * Bind account file
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD
+               FILE STATUS IS KUNDEFIL-STATUS.
+      * Bind account master - indexed on KONTO-ID, with KUNDE-ID as an
+      * alternate key (duplicates allowed - a customer has more than
+      * one account) so a customer's accounts can still be found
+      * directly instead of scanning the whole file
            SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES
+               FILE STATUS IS KONTOFIL-STATUS.
+      * Sort work file for the customer file
+           SELECT KUNDE-SORT-FIL ASSIGN TO "KUNDE9W.SRT".
+      * Sort work file for the account file
+           SELECT KONTO-SORT-FIL ASSIGN TO "KONTO9W.SRT".
+      * Sorted working copy of the customer file (by KUNDE-ID)
+           SELECT KUNDE-SORT-UD ASSIGN TO "KUNDE9.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Sorted working copy of the account file (by KUNDE-ID)
+           SELECT KONTO-SORT-UD ASSIGN TO "KONTO9.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind output file - the name carries the run date so each run
+      * keeps its own generation instead of overwriting yesterday's
+           SELECT OUT-FIL ASSIGN TO WS-OUT-FILNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-FIL-STATUS.
+      * Bind the fixed-format kunde/konto match file - one row per
+      * matched account, in fixed columns, so a downstream program can
+      * read this back as real data instead of parsing the free-text
+      * report above. Also carries the run date in its name.
+           SELECT DATA-FIL ASSIGN TO WS-DATA-FILNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind reconciliation exception file (orphan accounts and
+      * customers with no matched accounts)
+           SELECT EXC-FIL ASSIGN TO "KUNDEKONTO_OPG9_AFVIGELSER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind the ISO currency code reference file - one valid code
+      * per line
+           SELECT ISO-VALUTA-FIL ASSIGN TO "ISOValutakoder.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind the Danish postal code reference file - POSTNR and its
+      * official BY-X, one pair per line
+           SELECT POSTNR-FIL ASSIGN TO "PostnumreDanmark.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind restart checkpoint file - holds the last KUNDE-ID fully
+      * processed so a rerun after an abend can resume instead of
+      * reprocessing the whole customer file
+           SELECT OPTIONAL CKP-FIL ASSIGN TO "OPG9_CHECKPOINT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FIL-STATUS.
+      * Bind the FX-rate reference file - one rate-to-basis-currency
+      * row per VALUTA-KD, used to roll every account balance up into
+      * a single common-currency total
+           SELECT KURSFIL ASSIGN TO "Valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind the generation manifest - one run date per line, oldest
+      * first, used to name this run's output, find the previous
+      * generation for the balance-delta report, and purge generations
+      * past the configured retention limit
+           SELECT OPTIONAL GEN-FIL ASSIGN TO "OPG9_GENERATIONER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GEN-FIL-STATUS.
+      * Bind the previous generation's data file for the delta report -
+      * the name is worked out from the manifest at run time
+           SELECT PREV-DATA-FIL ASSIGN TO WS-PREV-DATA-FILNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Sort work files used to put this run's and the previous run's
+      * data file into KONTO-ID order for the delta merge-compare
+           SELECT CUR-SORT-FIL ASSIGN TO "KONTOD9CW.SRT".
+           SELECT CUR-SORT-UD ASSIGN TO "KONTOD9C.SRT"
                ORGANIZATION IS LINE SEQUENTIAL.
-      * Bind output file
-           SELECT OUT-FIL ASSIGN TO "KUNDEKONTO_OPG9.txt"
+           SELECT PREV-SORT-FIL ASSIGN TO "KONTOD9PW.SRT".
+           SELECT PREV-SORT-UD ASSIGN TO "KONTOD9P.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind the balance-delta report
+           SELECT DELTA-FIL ASSIGN TO "KUNDEKONTO_OPG9_DELTA.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -19,12 +93,32 @@
 
       * Customer file record layout
        FD  KUNDEFIL.
-       01  KUNDE-REKORD.
+       01  KUNDEFIL-REKORD.
            COPY "KUNDEOPL.cpy".
 
       * Account file record layout
        FD  KONTOFIL.
-       01  KONTO-REKORD.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * Sort work file for the customer file
+       SD  KUNDE-SORT-FIL.
+       01  KUNDE-SORT-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Sort work file for the account file
+       SD  KONTO-SORT-FIL.
+       01  KONTO-SORT-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * Sorted customer file, read sequentially during the match pass
+       FD  KUNDE-SORT-UD.
+       01  KUNDE-SORT-UD-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Sorted account file, read sequentially during the match pass
+       FD  KONTO-SORT-UD.
+       01  KONTO-SORT-UD-REKORD.
            COPY "KONTOOPL.cpy".
 
       * Output file record layout
@@ -32,8 +126,237 @@
        01  OUT-REKORD.
            02 OUTPUT-TEXT PIC X(150).
 
+      * Fixed-format kunde/konto match record layout
+       FD  DATA-FIL.
+       01  DATA-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * Reconciliation exception file record layout
+       FD  EXC-FIL.
+       01  EXC-REKORD.
+           02 EXC-TEXT PIC X(150).
+
+      * ISO currency reference file record layout
+       FD  ISO-VALUTA-FIL.
+       01  ISO-VALUTA-REKORD.
+           02 ISO-VALUTA-KODE PIC X(3).
+
+      * Danish postal code reference file record layout
+       FD  POSTNR-FIL.
+       01  POSTNR-FIL-REKORD.
+           02 POSTNR-REF-KODE PIC X(4).
+           02 POSTNR-REF-BY   PIC X(20).
+
+      * Restart checkpoint file record layout
+       FD  CKP-FIL.
+       01  CKP-REKORD.
+           02 CKP-KUNDE-ID PIC X(10).
+
+      * FX-rate reference file record layout - currency code and its
+      * rate to the basis currency (DKK)
+       FD  KURSFIL.
+       01  KURSFIL-REKORD.
+           02 KURS-F-VALUTA    PIC X(3).
+           02 KURS-F-RATE      PIC 9(3)V9999.
+
+      * Generation manifest record layout - one run date per line
+       FD  GEN-FIL.
+       01  GEN-REKORD.
+           02 GEN-DATO PIC 9(8).
+
+      * Previous generation's fixed-format match file, read back in
+      * for the delta report
+       FD  PREV-DATA-FIL.
+       01  PREV-DATA-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * Sort work file for this run's data file, by KONTO-ID
+       SD  CUR-SORT-FIL.
+       01  CUR-SORT-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * This run's data file, sorted by KONTO-ID
+       FD  CUR-SORT-UD.
+       01  CUR-SORT-UD-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * Sort work file for the previous generation's data file, by
+      * KONTO-ID
+       SD  PREV-SORT-FIL.
+       01  PREV-SORT-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * Previous generation's data file, sorted by KONTO-ID
+       FD  PREV-SORT-UD.
+       01  PREV-SORT-UD-REKORD.
+           COPY "KUNDEKONTOMATCH.cpy".
+
+      * Balance-delta report record layout
+       FD  DELTA-FIL.
+       01  DELTA-REKORD.
+           02 DELTA-TEXT PIC X(100).
+
        WORKING-STORAGE SECTION.
 
+      * Dynamic file names for this run's output and data files, and
+      * for the previous generation's data file read back for the
+      * delta report
+       01  WS-OUT-FILNAME          PIC X(40) VALUE SPACES.
+       01  WS-DATA-FILNAME         PIC X(40) VALUE SPACES.
+       01  WS-PREV-DATA-FILNAME    PIC X(40) VALUE SPACES.
+      * Date a pair of file names is being built for - set before
+      * PERFORM BYG-FILNAVNE
+       01  WS-FILNAVN-DATO         PIC 9(8) VALUE 0.
+
+      * Generation manifest, one row per past run date on file,
+      * oldest first - small and bounded the same way OPG9's own
+      * FX-rate table is, since the number of kept generations is
+      * small and capped by GENERATIONER-MAX
+       01  GEN-TABEL.
+           05  GEN-TABEL-POST OCCURS 40 TIMES INDEXED BY GEN-IX.
+               10  GT-DATO         PIC 9(8).
+       01  GEN-ANTAL               PIC 9(3) VALUE 0.
+      * How many past generations to keep on disk - configurable
+       01  GENERATIONER-MAX        PIC 9(3) VALUE 7.
+
+      * File status for the generation manifest (SELECT OPTIONAL)
+       01  GEN-FIL-STATUS          PIC X(2) VALUE "00".
+      * End-of-file flag while loading the manifest
+       01  EOF-GEN                 PIC X VALUE "N".
+           88  END-GEN                 VALUE "Y".
+
+      * Today's run date, used to name this run's generation
+       01  KOERSELS-DATO           PIC 9(8) VALUE 0.
+
+      * Whether a previous generation exists to compare against, and
+      * its run date, captured before today's date is added to the
+      * manifest
+       01  HAR-PREV-SW              PIC X VALUE "N".
+           88  HAR-PREV                 VALUE "Y".
+       01  WS-PREV-DATO             PIC 9(8) VALUE 0.
+
+      * End-of-file flags for the two sorted data files being merged
+      * for the delta report
+       01  EOF-CUR                  PIC X VALUE "N".
+           88  END-CUR                  VALUE "Y".
+       01  EOF-PREV                 PIC X VALUE "N".
+           88  END-PREV                 VALUE "Y".
+
+      * Edited balances for the delta report
+       01  WS-DELTA-CUR-EDIT        PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DELTA-PREV-EDIT       PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DELTA-DIFF-EDIT       PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DELTA-DIFF            PIC S9(7)V99 VALUE 0.
+
+      * Control totals for the delta report
+       01  DELTA-NYE-ANTAL          PIC 9(7) VALUE 0.
+       01  DELTA-FJERNET-ANTAL      PIC 9(7) VALUE 0.
+       01  DELTA-AENDRET-ANTAL      PIC 9(7) VALUE 0.
+
+      * Basis currency that every account balance is rolled up into
+       01  BASIS-VALUTAKODE     PIC X(3) VALUE "DKK".
+
+      * In-memory FX-rate table, loaded once from KURSFIL at start-up
+       01  KURS-TABEL.
+           05  KURS-TABEL-POST OCCURS 20 TIMES INDEXED BY KURS-IX.
+               10  KURS-T-VALUTA    PIC X(3).
+               10  KURS-T-RATE      PIC 9(3)V9999.
+       01  KURS-ANTAL            PIC 9(3) VALUE 0.
+
+      * End-of-file flag for the FX-rate file
+       01  EOF-KURS               PIC X VALUE "N".
+           88 END-KURS                VALUE "Y".
+
+      * Rate found for the account currently being rolled up, and the
+      * resulting balance expressed in the basis currency
+       01  KURS-FUNDET-RATE       PIC 9(3)V9999 VALUE 1.0000.
+       01  KURS-FUNDET-SW         PIC X VALUE "N".
+           88 KURS-FUNDET             VALUE "Y".
+      * Signed so an overdrawn account's negative balance rolls up
+      * correctly instead of being truncated to an unsigned magnitude
+       01  BALANCE-I-BASIS        PIC S9(9)V9999 VALUE 0.
+
+      * Basis-currency rollup per customer and shop-wide - signed for
+      * the same reason as BALANCE-I-BASIS above
+       01  KUNDE-BASIS-TOTAL      PIC S9(9)V9999 VALUE 0.
+       01  SHOP-BASIS-TOTAL       PIC S9(11)V9999 VALUE 0.
+
+      * Edited basis-currency amounts for the report - a raw signed
+      * DISPLAY field prints its sign as a trailing overpunch rather
+      * than a readable leading "-", so every basis-currency figure
+      * shown to a person goes through one of these first
+       01  WS-BASIS-EDIT          PIC -ZZZ,ZZZ,ZZ9.9999.
+       01  WS-SHOP-BASIS-EDIT     PIC -ZZ,ZZZ,ZZZ,ZZ9.9999.
+
+      * File status for the checkpoint file (SELECT OPTIONAL)
+       01  CKP-FIL-STATUS     PIC X(2) VALUE "00".
+
+      * Last KUNDE-ID fully processed, loaded from the checkpoint
+      * file at start-up (blank if this is a fresh, non-restart run)
+       01  CKP-SIDSTE-KUNDE   PIC X(10) VALUE SPACES.
+
+      * True while customers at or before the checkpoint are being
+      * skipped during a restart
+       01  CKP-GENSTART-SW    PIC X VALUE "N".
+           88 CKP-GENSTART        VALUE "Y".
+
+      * How often (every N customers) the checkpoint is refreshed
+       01  CKP-INTERVAL       PIC 9(5) VALUE 50.
+       01  CKP-TAELLER        PIC 9(5) VALUE 0.
+
+      * Optional command-line argument restricting the run to a
+      * single KUNDE-ID or a KUNDE-ID range (format: FRA-TIL, or just
+      * FRA for a single customer)
+       01  WS-KOMMANDOLINJE    PIC X(40) VALUE SPACES.
+       01  WS-KUNDE-FRA        PIC X(10) VALUE SPACES.
+       01  WS-KUNDE-TIL        PIC X(10) VALUE SPACES.
+       01  SELEKTIV-SW         PIC X VALUE "N".
+           88 SELEKTIV-KOERSEL     VALUE "Y".
+
+      * In-memory table of valid ISO currency codes, loaded once from
+      * ISO-VALUTA-FIL at start-up - the number of currencies in use
+      * is small and fixed, so a bounded table is the right shape
+      * here
+       01  ISO-VALUTA-TABEL.
+           05  ISO-VALUTA-POST OCCURS 60 TIMES INDEXED BY VALUTA-IX.
+               10  TT-ISO-VALUTA-KODE  PIC X(3).
+       01  ISO-VALUTA-ANTAL    PIC 9(3) VALUE 0.
+       01  EOF-ISO-VALUTA      PIC X VALUE "N".
+           88 END-ISO-VALUTA       VALUE "Y".
+
+      * Set to "Y" by ER-VALUTA-GYLDIG when the current account's
+      * currency code is found in ISO-VALUTA-TABEL
+       01  VALUTA-GYLDIG-SW     PIC X VALUE "N".
+           88 VALUTA-GYLDIG         VALUE "Y".
+
+      * In-memory table of Danish postnummer/by-name pairs, loaded
+      * once from POSTNR-FIL at start-up - bounded the same way the
+      * ISO currency table above is
+       01  POSTNR-TABEL.
+           05  POSTNR-TABEL-POST OCCURS 1200 TIMES
+                   INDEXED BY POSTNR-IX.
+               10  PT-POSTNR-KODE  PIC X(4).
+               10  PT-POSTNR-BY    PIC X(20).
+       01  POSTNR-TABEL-ANTAL   PIC 9(4) VALUE 0.
+       01  EOF-POSTNR-FIL       PIC X VALUE "N".
+           88 END-POSTNR-FIL        VALUE "Y".
+
+      * Set to "Y" by ER-POSTNR-GYLDIG when the current customer's
+      * POSTNR and BY-X together match a row in POSTNR-TABEL
+       01  POSTNR-GYLDIG-SW     PIC X VALUE "N".
+           88 POSTNR-GYLDIG         VALUE "Y".
+
+      * Number of accounts matched to the current customer
+       01  KONTI-FUNDET-ANTAL PIC 9(5) VALUE 0.
+
+      * Current customer in hand during the match pass
+       01  KUNDE-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Current account in hand during the match pass (read-ahead)
+       01  KONTO-REKORD.
+           COPY "KONTOOPL.cpy".
+
       * End-of-file flag for customer file
        01  EOF-KUNDE          PIC X VALUE "N".
            88 END-KUNDE       VALUE "Y".
@@ -50,83 +373,815 @@
        01  ADR-LINJE1         PIC X(60) VALUE SPACES.
       * Formatted address line 2
        01  ADR-LINJE2         PIC X(40) VALUE SPACES.
+      * Text version of the account status for the report
+       01  WS-STATUS-TXT      PIC X(10) VALUE SPACES.
+      * "PRIMAER" marker for the customer's primary account
+       01  WS-PRIMAER-TXT     PIC X(10) VALUE SPACES.
+      * "OVERTRUKKET" marker for an account with a negative balance
+       01  WS-OVERTRUKKET-TXT PIC X(11) VALUE SPACES.
+      * Edited balance, decimal point and thousands separator shown,
+      * with a leading "-" when the account is overdrawn
+       01  WS-BALANCE-EDIT    PIC -Z,ZZZ,ZZ9.99.
 
-      * Account array: 50 account records in memory
-       01  KONTO-ARRAY OCCURS 50 TIMES.
-           COPY "KONTOOPL.cpy".
+      * Control totals for the batch-balancing trailer
+       01  KUNDER-LAEST-ANTAL   PIC 9(7) VALUE 0.
+       01  KONTI-LAEST-ANTAL    PIC 9(7) VALUE 0.
+       01  LINJER-SKREVET-ANTAL PIC 9(7) VALUE 0.
 
-      * Counter for number of accounts read
-       01  KONTO-COUNT  PIC 9(3) VALUE 0.
-      * Index when looping over accounts
-       01  IX-KONTI     PIC 9(3) VALUE 1.
+      * File status for the master files, checked once up front so a
+      * missing master gives RETURN-CODE a distinct value from a
+      * master file that opens fine but has nothing in it
+       01  KUNDEFIL-STATUS      PIC X(2) VALUE "00".
+       01  KONTOFIL-STATUS      PIC X(2) VALUE "00".
+      * File status for OUT-FIL, checked only in ABEN-UDFILER to tell
+      * whether a selective run is the first run of the day (file
+      * doesn't exist yet, status 35) or a later one that must EXTEND
+      * what an earlier full run already produced
+       01  OUT-FIL-STATUS       PIC X(2) VALUE "00".
+       01  MASTERFIL-MANGLER-SW PIC X VALUE "N".
+           88 MASTERFIL-MANGLER     VALUE "Y".
+      * Signed so an overdrawn account's negative balance is reflected
+      * in the batch total rather than lost
+       01  BALANCE-SUM-TOTAL    PIC S9(9)V99 VALUE 0.
+      * Edited balance total for the trailer
+       01  WS-BALANCE-SUM-EDIT  PIC -ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
 
-      * First: read all accounts into KONTO-ARRAY
-           OPEN INPUT KONTOFIL
-           MOVE 1 TO KONTO-COUNT
-           MOVE "N" TO EOF-KONTI
+      * An optional command-line argument restricts this run to one
+      * customer or a range of customers instead of the whole file
+           PERFORM LAES-SELEKTIV-PARAMETER
 
-           PERFORM UNTIL END-KONTI
-               READ KONTOFIL
-                   AT END
-                       SET END-KONTI TO TRUE
-                   NOT AT END
-                       MOVE KONTO-REKORD
-                         TO KONTO-ARRAY(KONTO-COUNT)
-                       ADD 1 TO KONTO-COUNT
-               END-READ
-           END-PERFORM
+      * Load the ISO currency code reference table
+           PERFORM LAES-ISO-VALUTAKODER
 
-           CLOSE KONTOFIL
+      * Load the Danish postal code reference table
+           PERFORM LAES-POSTNUMRE
 
-      * Then: open customer + output files
-           OPEN INPUT  KUNDEFIL
-                OUTPUT OUT-FIL
+      * Today's run date names this run's generation of output files
+           ACCEPT KOERSELS-DATO FROM DATE YYYYMMDD
 
-      * Process all customers
+      * Load the generation manifest so the previous generation can
+      * be found for the delta report before today's date is added
+           PERFORM LAES-GENERATIONER
+
+      * Work out this run's output and data file names
+           MOVE KOERSELS-DATO TO WS-FILNAVN-DATO
+           PERFORM BYG-FILNAVNE
+
+      * Confirm both master files are actually there before sorting
+      * them - RETURN-CODE must distinguish a missing master from a
+      * master file that opens fine but turns out to be empty
+           PERFORM TJEK-MASTERFILER
+
+           IF MASTERFIL-MANGLER
+               MOVE 1 TO RETURN-CODE
+           ELSE
+
+      * Sort both master files into KUNDE-ID order so they can be
+      * matched in a single sequential sweep instead of loading the
+      * whole account file into a fixed-size in-memory table
+           PERFORM SORTER-FILER
+
+      * Load the FX-rate reference table so account balances can be
+      * rolled up into the basis currency during the match pass
+           PERFORM LAES-KURSER
+
+      * Load the restart checkpoint, if a previous run left one
+           PERFORM LAES-CHECKPOINT
+
+      * Open the sorted work files for input. OUT-FIL/EXC-FIL/DATA-FIL
+      * are opened EXTEND instead of OUTPUT on a checkpoint restart,
+      * so the customers already written before the earlier abend are
+      * not lost to a fresh truncation of that day's generation
+           OPEN INPUT  KUNDE-SORT-UD
+                       KONTO-SORT-UD
+           PERFORM ABEN-UDFILER
+
+      * Prime the account read-ahead buffer with the first account
+           MOVE "N" TO EOF-KONTI
+           PERFORM LÆS-NÆSTE-KONTO
+
+      * Process all customers in KUNDE-ID order
            PERFORM UNTIL END-KUNDE
 
       * Read next customer record
-               READ KUNDEFIL
+               READ KUNDE-SORT-UD INTO KUNDE-REKORD
                    AT END
       * Set EOF flag when there are no more customers
                        SET END-KUNDE TO TRUE
                    NOT AT END
+                       ADD 1 TO KUNDER-LAEST-ANTAL
+                       IF (CKP-GENSTART
+                           AND KUNDE-ID OF KUNDE-REKORD
+                               NOT > CKP-SIDSTE-KUNDE)
+                           OR (SELEKTIV-KOERSEL
+                               AND (KUNDE-ID OF KUNDE-REKORD
+                                       < WS-KUNDE-FRA
+                                    OR KUNDE-ID OF KUNDE-REKORD
+                                       > WS-KUNDE-TIL))
+      * This customer was already processed before the earlier
+      * abend, or falls outside the selected KUNDE-ID range - skip
+      * it but still advance the account read-ahead buffer past its
+      * accounts so the merge stays in step
+                           PERFORM SPRING-KUNDE-OVER
+                       ELSE
+                           MOVE "N" TO CKP-GENSTART-SW
       * Format customer data
-                       PERFORM FORMAT-NAVN
-                       PERFORM FORMAT-VEJ
-                       PERFORM FORMAT-BY
+                           PERFORM FORMAT-NAVN
+                           PERFORM FORMAT-VEJ
+                           PERFORM FORMAT-BY
+      * Flag a customer whose POSTNR/BY-X doesn't match the official
+      * postal code register
+                           PERFORM ER-POSTNR-GYLDIG
+                           IF NOT POSTNR-GYLDIG
+                               PERFORM SKRIV-POSTNR-UGYLDIG
+                           END-IF
       * Write customer header and address
-                       PERFORM SKRIV-KUNDE
-      * Read and write all accounts for this customer
-                       PERFORM MATCH-KONTI
+                           PERFORM SKRIV-KUNDE
+      * Write all accounts matching this customer
+                           PERFORM MATCH-KONTI
       * Write a blank line between customers
-                       MOVE SPACES TO OUTPUT-TEXT
-                       WRITE OUT-REKORD
+                           MOVE SPACES TO OUTPUT-TEXT
+                           WRITE OUT-REKORD
+                           ADD 1 TO LINJER-SKREVET-ANTAL
+      * Refresh the checkpoint every CKP-INTERVAL customers
+                           ADD 1 TO CKP-TAELLER
+                           IF CKP-TAELLER >= CKP-INTERVAL
+                               PERFORM SKRIV-CHECKPOINT
+                               MOVE 0 TO CKP-TAELLER
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
-      * Close files
-           CLOSE KUNDEFIL
+      * Any accounts still unread belong to a KUNDE-ID higher than
+      * the last customer on file - they are orphans too
+           PERFORM UNTIL END-KONTI
+               PERFORM SKRIV-KONTO-UDEN-KUNDE
+               PERFORM LÆS-NÆSTE-KONTO
+           END-PERFORM
+
+      * Write the batch-balancing control-total trailer
+           PERFORM SKRIV-TRAILER
+
+      * Run completed cleanly - clear the checkpoint so the next run
+      * starts from the top again. Skipped on a selective run, since
+      * the checkpoint belongs to a separate full run that may still
+      * be mid-restart; a selective correction must not erase it
+           IF NOT SELEKTIV-KOERSEL
+               PERFORM SLET-CHECKPOINT
+           END-IF
+
+      * Close files - DATA-FIL must be closed before it can be sorted
+      * for the delta report below
+           CLOSE KUNDE-SORT-UD
+                 KONTO-SORT-UD
                  OUT-FIL
+                 EXC-FIL
+                 DATA-FIL
+
+      * Compare today's generation against the previous one, if there
+      * is one, and report which accounts' balances changed - skipped
+      * on a selective run, since a partial DATA-FIL would make every
+      * account outside the selected range look removed
+           IF NOT SELEKTIV-KOERSEL
+               PERFORM SKRIV-BALANCE-DELTA-RAPPORT
+           END-IF
+
+      * Add today's date to the manifest, purge any generations past
+      * the retention limit, and rewrite the manifest - a selective
+      * run's DATA-FIL only holds the selected KUNDE-ID range, so it
+      * must not be registered as a full day's generation or the next
+      * full run's delta report would see every account outside that
+      * range as removed
+           IF NOT SELEKTIV-KOERSEL
+               PERFORM TILFOJ-GENERATION
+               PERFORM BEGRAENS-GENERATIONER
+               PERFORM SKRIV-GENERATIONER
+           END-IF
+
+      * A master file that opened fine but had nothing in it is its
+      * own distinct failure from a missing master file
+               IF KUNDER-LAEST-ANTAL = 0
+                   MOVE 2 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
 
       * End program
            STOP RUN.
 
+      * -------------------------------------------------
+      * Confirm both master files exist and open cleanly. Opened and
+      * immediately closed again - the real processing reads them via
+      * SORT ... USING below, which has no FILE STATUS of its own to
+      * check
+       TJEK-MASTERFILER.
+           MOVE "N" TO MASTERFIL-MANGLER-SW
+
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "OPG9: Kundeoplysninger.txt ikke fundet, status "
+                       KUNDEFIL-STATUS
+               SET MASTERFIL-MANGLER TO TRUE
+           ELSE
+               CLOSE KUNDEFIL
+           END-IF
+
+           OPEN INPUT KONTOFIL
+           IF KONTOFIL-STATUS NOT = "00"
+               DISPLAY "OPG9: KontoOpl.txt ikke fundet, status "
+                       KONTOFIL-STATUS
+               SET MASTERFIL-MANGLER TO TRUE
+           ELSE
+               CLOSE KONTOFIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Sort the customer and account master files by KUNDE-ID so
+      * the match pass below can be a single sequential sweep
+       SORTER-FILER.
+           SORT KUNDE-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KUNDE-SORT-REKORD
+               USING KUNDEFIL
+               GIVING KUNDE-SORT-UD
+
+      * Within a customer's accounts, the primary account sorts first
+      * so it is always the first account line written for that
+      * customer
+           SORT KONTO-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KONTO-SORT-REKORD
+               ON DESCENDING KEY KONTO-PRIMAER-KODE OF
+               KONTO-SORT-REKORD
+               USING KONTOFIL
+               GIVING KONTO-SORT-UD
+           EXIT.
+
+      * -------------------------------------------------
+      * Load the FX-rate reference file into KURS-TABEL. The basis
+      * currency itself does not need a row - it always rates 1:1
+       LAES-KURSER.
+           MOVE "N" TO EOF-KURS
+           MOVE 0 TO KURS-ANTAL
+           OPEN INPUT KURSFIL
+           PERFORM UNTIL END-KURS
+               READ KURSFIL
+                   AT END
+                       SET END-KURS TO TRUE
+                   NOT AT END
+                       ADD 1 TO KURS-ANTAL
+                       MOVE KURS-F-VALUTA TO KURS-T-VALUTA (KURS-ANTAL)
+                       MOVE KURS-F-RATE   TO KURS-T-RATE (KURS-ANTAL)
+               END-READ
+           END-PERFORM
+           CLOSE KURSFIL
+           EXIT.
+
+      * -------------------------------------------------
+      * Look up the FX rate for a given currency code. Defaults to
+      * 1.0000 for the basis currency itself, or for any currency
+      * missing from the reference file - logged to the exception
+      * file so a missing rate does not silently corrupt the rollup
+       SLA-KURS-OP.
+           MOVE 1.0000 TO KURS-FUNDET-RATE
+           IF VALUTA-KD OF KONTO-REKORD NOT = BASIS-VALUTAKODE
+               MOVE "N" TO KURS-FUNDET-SW
+               PERFORM VARYING KURS-IX FROM 1 BY 1
+                   UNTIL KURS-IX > KURS-ANTAL
+                   IF KURS-T-VALUTA (KURS-IX) =
+                           VALUTA-KD OF KONTO-REKORD
+                       MOVE KURS-T-RATE (KURS-IX) TO KURS-FUNDET-RATE
+                       MOVE "Y" TO KURS-FUNDET-SW
+                   END-IF
+               END-PERFORM
+               IF NOT KURS-FUNDET
+                   PERFORM SKRIV-KURS-IKKE-FUNDET
+               END-IF
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account currency with no matching row in the FX-rate
+      * reference file - its balance is rolled up at 1:1 until the
+      * reference file is corrected
+       SKRIV-KURS-IKKE-FUNDET.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "VALUTAKURS IKKE FUNDET - KONTO-ID: " DELIMITED BY SIZE
+               KONTO-ID OF KONTO-REKORD              DELIMITED BY SIZE
+               " VALUTA: "                            DELIMITED BY SIZE
+               VALUTA-KD OF KONTO-REKORD              DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Load the ISO currency code reference table into ISO-VALUTA-
+      * TABEL, once at start-up
+       LAES-ISO-VALUTAKODER.
+           MOVE 0 TO ISO-VALUTA-ANTAL
+           MOVE "N" TO EOF-ISO-VALUTA
+           OPEN INPUT ISO-VALUTA-FIL
+           PERFORM UNTIL END-ISO-VALUTA
+               READ ISO-VALUTA-FIL
+                   AT END
+                       SET END-ISO-VALUTA TO TRUE
+                   NOT AT END
+                       IF ISO-VALUTA-ANTAL < 60
+                           ADD 1 TO ISO-VALUTA-ANTAL
+                           MOVE ISO-VALUTA-KODE TO
+                               TT-ISO-VALUTA-KODE (ISO-VALUTA-ANTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ISO-VALUTA-FIL
+           EXIT.
+
+      * -------------------------------------------------
+      * Look up the current account's VALUTA-KD in ISO-VALUTA-TABEL.
+      * Sets VALUTA-GYLDIG-SW to "Y" when the code is recognized.
+       ER-VALUTA-GYLDIG.
+           MOVE "N" TO VALUTA-GYLDIG-SW
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1
+               UNTIL VALUTA-IX > ISO-VALUTA-ANTAL
+               IF TT-ISO-VALUTA-KODE (VALUTA-IX) =
+                       VALUTA-KD OF KONTO-REKORD
+                   SET VALUTA-GYLDIG TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account carrying a currency code not found in the ISO
+      * reference table - the account still prints normally in the
+      * report, this just flags the possible typo for follow-up
+       SKRIV-VALUTA-UGYLDIG.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "UGYLDIG VALUTAKODE - KONTO-ID: "   DELIMITED BY SIZE
+               KONTO-ID OF KONTO-REKORD            DELIMITED BY SIZE
+               " VALUTA: "                          DELIMITED BY SIZE
+               VALUTA-KD OF KONTO-REKORD           DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Load the Danish postal code reference file into POSTNR-TABEL
+       LAES-POSTNUMRE.
+           MOVE 0 TO POSTNR-TABEL-ANTAL
+           MOVE "N" TO EOF-POSTNR-FIL
+           OPEN INPUT POSTNR-FIL
+           PERFORM UNTIL END-POSTNR-FIL
+               READ POSTNR-FIL
+                   AT END
+                       SET END-POSTNR-FIL TO TRUE
+                   NOT AT END
+                       IF POSTNR-TABEL-ANTAL < 1200
+                           ADD 1 TO POSTNR-TABEL-ANTAL
+                           MOVE POSTNR-REF-KODE TO
+                               PT-POSTNR-KODE (POSTNR-TABEL-ANTAL)
+                           MOVE POSTNR-REF-BY TO
+                               PT-POSTNR-BY (POSTNR-TABEL-ANTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE POSTNR-FIL
+           EXIT.
+
+      * -------------------------------------------------
+      * Look up the current customer's POSTNR/BY-X pair in
+      * POSTNR-TABEL. Sets POSTNR-GYLDIG-SW to "Y" only when both the
+      * code and the city match the same row in the official register.
+       ER-POSTNR-GYLDIG.
+           MOVE "N" TO POSTNR-GYLDIG-SW
+           PERFORM VARYING POSTNR-IX FROM 1 BY 1
+               UNTIL POSTNR-IX > POSTNR-TABEL-ANTAL
+               IF PT-POSTNR-KODE (POSTNR-IX) =
+                       POSTNR OF ADDRESSE OF KUNDE-REKORD
+                   AND PT-POSTNR-BY (POSTNR-IX) =
+                       BY-X OF ADDRESSE OF KUNDE-REKORD
+                   SET POSTNR-GYLDIG TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      * Log a customer whose POSTNR/BY-X doesn't match the official
+      * postal code register - the customer still prints normally in
+      * the report, this just flags the possible mismatch for
+      * follow-up
+       SKRIV-POSTNR-UGYLDIG.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "POSTNR/BY STEMMER IKKE - KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-REKORD               DELIMITED BY SIZE
+               " POSTNR: "                            DELIMITED BY SIZE
+               POSTNR OF ADDRESSE OF KUNDE-REKORD     DELIMITED BY SIZE
+               " BY: "                                DELIMITED BY SIZE
+               BY-X OF ADDRESSE OF KUNDE-REKORD       DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Parse an optional command-line KUNDE-ID or KUNDE-ID range
+      * (FRA-TIL, or just FRA for a single customer) restricting this
+      * run to those customers
+       LAES-SELEKTIV-PARAMETER.
+           ACCEPT WS-KOMMANDOLINJE FROM COMMAND-LINE
+           IF WS-KOMMANDOLINJE NOT = SPACES
+               SET SELEKTIV-KOERSEL TO TRUE
+               UNSTRING WS-KOMMANDOLINJE DELIMITED BY "-"
+                   INTO WS-KUNDE-FRA WS-KUNDE-TIL
+               IF WS-KUNDE-TIL = SPACES
+                   MOVE WS-KUNDE-FRA TO WS-KUNDE-TIL
+               END-IF
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Build this run's output and data file names from
+      * WS-FILNAVN-DATO - shared between today's files and, during
+      * purge, any older generation's files
+       BYG-FILNAVNE.
+           MOVE SPACES TO WS-OUT-FILNAME
+           STRING
+               "KUNDEKONTO_OPG9_"  DELIMITED BY SIZE
+               WS-FILNAVN-DATO     DELIMITED BY SIZE
+               ".txt"              DELIMITED BY SIZE
+               INTO WS-OUT-FILNAME
+           END-STRING
+           MOVE SPACES TO WS-DATA-FILNAME
+           STRING
+               "KUNDEKONTO_OPG9_DATA_" DELIMITED BY SIZE
+               WS-FILNAVN-DATO         DELIMITED BY SIZE
+               ".txt"                  DELIMITED BY SIZE
+               INTO WS-DATA-FILNAME
+           END-STRING
+           EXIT.
+
+      * -------------------------------------------------
+      * Load the generation manifest into GEN-TABEL, and capture
+      * whether a previous generation exists (and its date) before
+      * today's date is added to the table. SELECT OPTIONAL means
+      * OPEN INPUT does not abend when no manifest exists yet.
+       LAES-GENERATIONER.
+           MOVE 0 TO GEN-ANTAL
+           MOVE "N" TO EOF-GEN
+           OPEN INPUT GEN-FIL
+           IF GEN-FIL-STATUS = "00"
+               PERFORM UNTIL END-GEN
+                   READ GEN-FIL INTO GEN-REKORD
+                       AT END
+                           SET END-GEN TO TRUE
+                       NOT AT END
+                           IF GEN-ANTAL < 40
+                               ADD 1 TO GEN-ANTAL
+                               MOVE GEN-DATO TO GT-DATO (GEN-ANTAL)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GEN-FIL
+           END-IF
+           MOVE "N" TO HAR-PREV-SW
+           IF GEN-ANTAL > 0
+               MOVE GT-DATO (GEN-ANTAL) TO WS-PREV-DATO
+               SET HAR-PREV TO TRUE
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Add today's run date to the manifest table, unless it is
+      * already the last entry (a rerun on the same day)
+       TILFOJ-GENERATION.
+           IF GEN-ANTAL = 0 OR GT-DATO (GEN-ANTAL) NOT = KOERSELS-DATO
+               IF GEN-ANTAL < 40
+                   ADD 1 TO GEN-ANTAL
+                   MOVE KOERSELS-DATO TO GT-DATO (GEN-ANTAL)
+               END-IF
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Purge generations older than the retention limit, deleting
+      * each one's output and data files and dropping it from the
+      * manifest table
+       BEGRAENS-GENERATIONER.
+           PERFORM UNTIL GEN-ANTAL NOT > GENERATIONER-MAX
+               PERFORM SLET-AELDSTE-GENERATION
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      * Delete the oldest generation's files and shift every
+      * remaining entry in GEN-TABEL down by one
+       SLET-AELDSTE-GENERATION.
+           MOVE GT-DATO (1) TO WS-FILNAVN-DATO
+           PERFORM BYG-FILNAVNE
+           CALL "CBL_DELETE_FILE" USING WS-OUT-FILNAME
+           CALL "CBL_DELETE_FILE" USING WS-DATA-FILNAME
+           PERFORM VARYING GEN-IX FROM 1 BY 1
+               UNTIL GEN-IX > GEN-ANTAL - 1
+               MOVE GT-DATO (GEN-IX + 1) TO GT-DATO (GEN-IX)
+           END-PERFORM
+           SUBTRACT 1 FROM GEN-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Rewrite the generation manifest from GEN-TABEL
+       SKRIV-GENERATIONER.
+           OPEN OUTPUT GEN-FIL
+           PERFORM VARYING GEN-IX FROM 1 BY 1
+               UNTIL GEN-IX > GEN-ANTAL
+               MOVE GT-DATO (GEN-IX) TO GEN-DATO
+               WRITE GEN-REKORD
+           END-PERFORM
+           CLOSE GEN-FIL
+           EXIT.
+
+      * -------------------------------------------------
+      * Compare the previous generation's data file against today's,
+      * matched by KONTO-ID, and report every balance that changed,
+      * every new account and every account no longer present. Does
+      * nothing if there is no previous generation to compare against.
+       SKRIV-BALANCE-DELTA-RAPPORT.
+           IF HAR-PREV
+               MOVE WS-PREV-DATO TO WS-FILNAVN-DATO
+               PERFORM BYG-FILNAVNE
+               MOVE WS-DATA-FILNAME TO WS-PREV-DATA-FILNAME
+               MOVE KOERSELS-DATO TO WS-FILNAVN-DATO
+               PERFORM BYG-FILNAVNE
+
+               SORT PREV-SORT-FIL ON ASCENDING KEY KONTO-ID OF
+                   PREV-SORT-REKORD
+                   USING PREV-DATA-FIL
+                   GIVING PREV-SORT-UD
+
+               SORT CUR-SORT-FIL ON ASCENDING KEY KONTO-ID OF
+                   CUR-SORT-REKORD
+                   USING DATA-FIL
+                   GIVING CUR-SORT-UD
+
+               MOVE 0 TO DELTA-NYE-ANTAL
+               MOVE 0 TO DELTA-FJERNET-ANTAL
+               MOVE 0 TO DELTA-AENDRET-ANTAL
+
+               OPEN INPUT  PREV-SORT-UD
+                           CUR-SORT-UD
+                    OUTPUT DELTA-FIL
+
+               MOVE SPACES TO DELTA-TEXT
+               STRING
+                   "Balance-delta rapport - fra " DELIMITED BY SIZE
+                   WS-PREV-DATO                   DELIMITED BY SIZE
+                   " til "                         DELIMITED BY SIZE
+                   KOERSELS-DATO                  DELIMITED BY SIZE
+                   INTO DELTA-TEXT
+               END-STRING
+               WRITE DELTA-REKORD
+
+               MOVE "N" TO EOF-PREV
+               MOVE "N" TO EOF-CUR
+               PERFORM LAES-NAESTE-PREV
+               PERFORM LAES-NAESTE-CUR
+               PERFORM UNTIL END-PREV AND END-CUR
+                   PERFORM SAMMENLIGN-DELTA-POSTER
+               END-PERFORM
+
+               PERFORM SKRIV-DELTA-TRAILER
+
+               CLOSE PREV-SORT-UD
+                     CUR-SORT-UD
+                     DELTA-FIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Merge-compare one pair of records from the two sorted data
+      * files by KONTO-ID
+       SAMMENLIGN-DELTA-POSTER.
+           EVALUATE TRUE
+               WHEN END-PREV
+                   PERFORM SKRIV-DELTA-NY-KONTO
+                   PERFORM LAES-NAESTE-CUR
+               WHEN END-CUR
+                   PERFORM SKRIV-DELTA-FJERNET-KONTO
+                   PERFORM LAES-NAESTE-PREV
+               WHEN KONTO-ID OF CUR-SORT-UD-REKORD <
+                       KONTO-ID OF PREV-SORT-UD-REKORD
+                   PERFORM SKRIV-DELTA-NY-KONTO
+                   PERFORM LAES-NAESTE-CUR
+               WHEN KONTO-ID OF CUR-SORT-UD-REKORD >
+                       KONTO-ID OF PREV-SORT-UD-REKORD
+                   PERFORM SKRIV-DELTA-FJERNET-KONTO
+                   PERFORM LAES-NAESTE-PREV
+               WHEN OTHER
+                   IF BALANCE OF CUR-SORT-UD-REKORD NOT =
+                           BALANCE OF PREV-SORT-UD-REKORD
+                       PERFORM SKRIV-DELTA-AENDRET-KONTO
+                   END-IF
+                   PERFORM LAES-NAESTE-CUR
+                   PERFORM LAES-NAESTE-PREV
+           END-EVALUATE
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account present today that was not in the previous
+      * generation at all
+       SKRIV-DELTA-NY-KONTO.
+           MOVE BALANCE OF CUR-SORT-UD-REKORD TO WS-DELTA-CUR-EDIT
+           MOVE SPACES TO DELTA-TEXT
+           STRING
+               "NY KONTO - KONTO-ID: "            DELIMITED BY SIZE
+               KONTO-ID OF CUR-SORT-UD-REKORD     DELIMITED BY SIZE
+               " SALDO: "                          DELIMITED BY SIZE
+               WS-DELTA-CUR-EDIT                  DELIMITED BY SIZE
+               INTO DELTA-TEXT
+           END-STRING
+           WRITE DELTA-REKORD
+           ADD 1 TO DELTA-NYE-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account from the previous generation that is no longer
+      * present today
+       SKRIV-DELTA-FJERNET-KONTO.
+           MOVE BALANCE OF PREV-SORT-UD-REKORD TO WS-DELTA-PREV-EDIT
+           MOVE SPACES TO DELTA-TEXT
+           STRING
+               "KONTO FJERNET - KONTO-ID: "        DELIMITED BY SIZE
+               KONTO-ID OF PREV-SORT-UD-REKORD     DELIMITED BY SIZE
+               " FORRIGE SALDO: "                   DELIMITED BY SIZE
+               WS-DELTA-PREV-EDIT                   DELIMITED BY SIZE
+               INTO DELTA-TEXT
+           END-STRING
+           WRITE DELTA-REKORD
+           ADD 1 TO DELTA-FJERNET-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account whose balance changed between the previous
+      * generation and today
+       SKRIV-DELTA-AENDRET-KONTO.
+           COMPUTE WS-DELTA-DIFF =
+               BALANCE OF CUR-SORT-UD-REKORD -
+               BALANCE OF PREV-SORT-UD-REKORD
+           MOVE BALANCE OF PREV-SORT-UD-REKORD TO WS-DELTA-PREV-EDIT
+           MOVE BALANCE OF CUR-SORT-UD-REKORD  TO WS-DELTA-CUR-EDIT
+           MOVE WS-DELTA-DIFF                  TO WS-DELTA-DIFF-EDIT
+           MOVE SPACES TO DELTA-TEXT
+           STRING
+               "SALDO AENDRET - KONTO-ID: "        DELIMITED BY SIZE
+               KONTO-ID OF CUR-SORT-UD-REKORD      DELIMITED BY SIZE
+               " FRA: "                              DELIMITED BY SIZE
+               WS-DELTA-PREV-EDIT                    DELIMITED BY SIZE
+               " TIL: "                              DELIMITED BY SIZE
+               WS-DELTA-CUR-EDIT                      DELIMITED BY SIZE
+               " AENDRING: "                         DELIMITED BY SIZE
+               WS-DELTA-DIFF-EDIT                     DELIMITED BY SIZE
+               INTO DELTA-TEXT
+           END-STRING
+           WRITE DELTA-REKORD
+           ADD 1 TO DELTA-AENDRET-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Read the next record from the current generation's sorted
+      * data file into the read-ahead buffer
+       LAES-NAESTE-CUR.
+           READ CUR-SORT-UD INTO CUR-SORT-UD-REKORD
+               AT END
+                   SET END-CUR TO TRUE
+           END-READ
+           EXIT.
+
+      * -------------------------------------------------
+      * Read the next record from the previous generation's sorted
+      * data file into the read-ahead buffer
+       LAES-NAESTE-PREV.
+           READ PREV-SORT-UD INTO PREV-SORT-UD-REKORD
+               AT END
+                   SET END-PREV TO TRUE
+           END-READ
+           EXIT.
+
+      * -------------------------------------------------
+      * Write the delta report's control-total trailer
+       SKRIV-DELTA-TRAILER.
+           MOVE SPACES TO DELTA-TEXT
+           WRITE DELTA-REKORD
+           MOVE SPACES TO DELTA-TEXT
+           STRING
+               "Nye konti: "            DELIMITED BY SIZE
+               DELTA-NYE-ANTAL          DELIMITED BY SIZE
+               "  Fjernede konti: "     DELIMITED BY SIZE
+               DELTA-FJERNET-ANTAL      DELIMITED BY SIZE
+               "  Aendrede saldi: "     DELIMITED BY SIZE
+               DELTA-AENDRET-ANTAL      DELIMITED BY SIZE
+               INTO DELTA-TEXT
+           END-STRING
+           WRITE DELTA-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Load the last checkpointed KUNDE-ID, if a previous run left
+      * one behind. SELECT OPTIONAL means OPEN INPUT does not abend
+      * when the checkpoint file does not exist.
+       LAES-CHECKPOINT.
+           OPEN INPUT CKP-FIL
+           IF CKP-FIL-STATUS = "00"
+               READ CKP-FIL INTO CKP-REKORD
+               IF CKP-FIL-STATUS = "00" AND CKP-KUNDE-ID NOT = SPACES
+                   MOVE CKP-KUNDE-ID TO CKP-SIDSTE-KUNDE
+                   SET CKP-GENSTART TO TRUE
+                   DISPLAY "OPG9: genstarter efter KUNDE-ID "
+                           CKP-SIDSTE-KUNDE
+               END-IF
+               CLOSE CKP-FIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Open OUT-FIL/EXC-FIL/DATA-FIL for this run. A checkpoint
+      * restart, or a selective range run (req026) that follows an
+      * earlier full run today, opens them EXTEND so the output the
+      * earlier run already produced stays in the file instead of
+      * being truncated away; a clean start opens them OUTPUT and
+      * writes the exception file's header line. OUT-FIL-STATUS after
+      * the EXTEND attempt tells a selective run that is itself the
+      * first run of the day (no file to extend yet) from one that
+      * isn't, falling back to OPEN OUTPUT in the former case
+       ABEN-UDFILER.
+           IF CKP-GENSTART OR SELEKTIV-KOERSEL
+               OPEN EXTEND OUT-FIL
+               IF OUT-FIL-STATUS NOT = "00"
+                   PERFORM ABEN-UDFILER-NY
+               ELSE
+                   OPEN EXTEND EXC-FIL
+                   OPEN EXTEND DATA-FIL
+               END-IF
+           ELSE
+               PERFORM ABEN-UDFILER-NY
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Open OUT-FIL/EXC-FIL/DATA-FIL fresh for a new day's generation
+      * and write the exception file's header line
+       ABEN-UDFILER-NY.
+           OPEN OUTPUT OUT-FIL
+                       EXC-FIL
+                       DATA-FIL
+           MOVE SPACES TO EXC-TEXT
+           STRING "Afstemning Kunde/Konto - uden match"
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Refresh the checkpoint with the last customer fully written
+       SKRIV-CHECKPOINT.
+           MOVE KUNDE-ID OF KUNDE-REKORD TO CKP-KUNDE-ID
+           OPEN OUTPUT CKP-FIL
+           WRITE CKP-REKORD
+           CLOSE CKP-FIL
+           EXIT.
+
+      * -------------------------------------------------
+      * Clear the checkpoint once the run has completed cleanly
+       SLET-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "OPG9_CHECKPOINT.txt"
+           EXIT.
+
+      * -------------------------------------------------
+      * Skip a customer that was already processed by an earlier,
+      * aborted run - advance the account read-ahead buffer past its
+      * accounts without writing anything, so the merge stays in step
+       SPRING-KUNDE-OVER.
+           PERFORM UNTIL END-KONTI
+               OR KUNDE-ID OF KONTO-REKORD > KUNDE-ID OF KUNDE-REKORD
+               PERFORM LÆS-NÆSTE-KONTO
+           END-PERFORM
+           EXIT.
+
       * -------------------------------------------------
       * Format full name "Fornavn Efternavn"
        FORMAT-NAVN.
       * Clear name line
            MOVE SPACES TO FULDT-NAVN
-      * Build full name
-           STRING
-               FORNAVN   OF KUNDE-REKORD DELIMITED BY SPACE
-               " "                       DELIMITED BY SIZE
-               EFTERNAVN OF KUNDE-REKORD DELIMITED BY SPACE
-               INTO FULDT-NAVN
-           END-STRING
+      * Call shared routine to combine first name and last name
+           CALL "NAVNEFORMAT" USING FORNAVN   OF KUNDE-REKORD
+                                     EFTERNAVN OF KUNDE-REKORD
+                                     FULDT-NAVN
            EXIT.
 
       * -------------------------------------------------
@@ -174,6 +1229,7 @@
                INTO OUTPUT-TEXT
            END-STRING
            WRITE OUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
 
       * Write address line
            MOVE SPACES TO OUTPUT-TEXT
@@ -185,6 +1241,7 @@
                INTO OUTPUT-TEXT
            END-STRING
            WRITE OUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
 
       * Write contact info line
            MOVE SPACES TO OUTPUT-TEXT
@@ -198,32 +1255,203 @@
                INTO OUTPUT-TEXT
            END-STRING
            WRITE OUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
            EXIT.
 
-      *> cobol-lint CL002 match-konti
+      * -------------------------------------------------
+      * Write every account whose KUNDE-ID matches the current
+      * customer. KONTO-SORT-UD is sorted by KUNDE-ID and KONTO-REKORD
+      * is a read-ahead buffer shared across customers, so this is a
+      * single forward sweep over the account file rather than a
+      * fresh linear scan of the whole table per customer
        MATCH-KONTI.
-           PERFORM VARYING IX-KONTI FROM 1 BY 1 UNTIL IX-KONTI
-               >= KONTO-COUNT
-                   IF KUNDE-ID OF KONTO-ARRAY(IX-KONTI) = KUNDE-ID
-               OF KUNDE-REKORD
-    
+           MOVE 0 TO KONTI-FUNDET-ANTAL
+           MOVE 0 TO KUNDE-BASIS-TOTAL
+           PERFORM UNTIL END-KONTI
+               OR KUNDE-ID OF KONTO-REKORD > KUNDE-ID OF KUNDE-REKORD
+               IF KUNDE-ID OF KONTO-REKORD = KUNDE-ID OF KUNDE-REKORD
+      * Flag an unrecognized currency code before anything else -
+      * the account is still reported, just flagged for follow-up
+                   PERFORM ER-VALUTA-GYLDIG
+                   IF NOT VALUTA-GYLDIG
+                       PERFORM SKRIV-VALUTA-UGYLDIG
+                   END-IF
                    MOVE SPACES TO OUTPUT-TEXT
-    
-                   STRING "     KONTO-ID: " KONTO-ID OF 
-                   KONTO-ARRAY(IX-KONTI) DELIMITED BY SIZE
-                   " | TYPE: " KONTO-TYPE OF 
-                    KONTO-ARRAY(IX-KONTI) DELIMITED BY SIZE
-                    " | BALANCE: " BALANCE OF
-                    KONTO-ARRAY(IX-KONTI) DELIMITED BY SIZE
-                    " " VALUTA-KD OF
-                    KONTO-ARRAY(IX-KONTI) DELIMITED BY SIZE
-                   INTO OUTPUT-TEXT
+      * Spell out the account status so a closed/frozen account
+      * does not look identical to an active one in the report
+                   EVALUATE TRUE
+                       WHEN KONTO-LUKKET OF KONTO-REKORD
+                           MOVE "LUKKET"  TO WS-STATUS-TXT
+                       WHEN KONTO-FROSSET OF KONTO-REKORD
+                           MOVE "FROSSET" TO WS-STATUS-TXT
+                       WHEN OTHER
+                           MOVE "AKTIV"   TO WS-STATUS-TXT
+                   END-EVALUATE
+      * Call out the customer's primary account distinctly
+                   IF KONTO-PRIMAER OF KONTO-REKORD
+                       MOVE "PRIMAER"   TO WS-PRIMAER-TXT
+                   ELSE
+                       MOVE SPACES      TO WS-PRIMAER-TXT
+                   END-IF
+      * Flag an overdrawn account so operations can see exposure at a
+      * glance instead of computing it by hand
+                   IF BALANCE OF KONTO-REKORD < 0
+                       MOVE "OVERTRUKKET" TO WS-OVERTRUKKET-TXT
+                   ELSE
+                       MOVE SPACES         TO WS-OVERTRUKKET-TXT
+                   END-IF
+      * Roll this account's balance up into the basis currency so
+      * customer and shop-wide totals can be added across currencies
+                   PERFORM SLA-KURS-OP
+                   COMPUTE BALANCE-I-BASIS =
+                       BALANCE OF KONTO-REKORD * KURS-FUNDET-RATE
+                   ADD BALANCE-I-BASIS TO KUNDE-BASIS-TOTAL
+                   ADD BALANCE-I-BASIS TO SHOP-BASIS-TOTAL
+                   MOVE BALANCE OF KONTO-REKORD TO WS-BALANCE-EDIT
+                   MOVE BALANCE-I-BASIS TO WS-BASIS-EDIT
+                   STRING "     KONTO-ID: " KONTO-ID OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | TYPE: " KONTO-TYPE OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | BALANCE: " WS-BALANCE-EDIT
+                       DELIMITED BY SIZE
+                       " " VALUTA-KD OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | STATUS: " WS-STATUS-TXT DELIMITED BY SPACE
+                       " | " WS-BASIS-EDIT DELIMITED BY SIZE
+                       " " BASIS-VALUTAKODE DELIMITED BY SIZE
+                       " | " WS-PRIMAER-TXT DELIMITED BY SPACE
+                       " " WS-OVERTRUKKET-TXT DELIMITED BY SPACE
+                       INTO OUTPUT-TEXT
                    END-STRING
-               WRITE OUT-REKORD
-           END-IF 
+                   WRITE OUT-REKORD
+                   ADD 1 TO KONTI-FUNDET-ANTAL
+                   ADD 1 TO LINJER-SKREVET-ANTAL
+                   ADD BALANCE OF KONTO-REKORD TO BALANCE-SUM-TOTAL
+
+      * Write the matching row to the fixed-format data file
+                   MOVE KUNDE-ID   OF KONTO-REKORD
+                       TO KUNDE-ID   OF DATA-REKORD
+                   MOVE KONTO-ID   OF KONTO-REKORD
+                       TO KONTO-ID   OF DATA-REKORD
+                   MOVE KONTO-TYPE OF KONTO-REKORD
+                       TO KONTO-TYPE OF DATA-REKORD
+                   MOVE BALANCE    OF KONTO-REKORD
+                       TO BALANCE    OF DATA-REKORD
+                   WRITE DATA-REKORD
+               ELSE
+      * Account's KUNDE-ID sorts before the current customer and no
+      * customer matched it earlier either - it is an orphan account
+                   PERFORM SKRIV-KONTO-UDEN-KUNDE
+               END-IF
+               PERFORM LÆS-NÆSTE-KONTO
            END-PERFORM
 
-           DISPLAY OUT-REKORD
-               
+      * Flag customers that had no matching account at all, or show
+      * their basis-currency total if they had at least one
+           IF KONTI-FUNDET-ANTAL = 0
+               PERFORM SKRIV-KUNDE-UDEN-KONTI
+           ELSE
+               PERFORM SKRIV-KUNDE-BASIS-TOTAL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Write the customer's balance total in the basis currency,
+      * rolled up across all of their accounts regardless of currency
+       SKRIV-KUNDE-BASIS-TOTAL.
+           MOVE SPACES TO OUTPUT-TEXT
+           MOVE KUNDE-BASIS-TOTAL TO WS-BASIS-EDIT
+           STRING
+               "     Samlet for kunde i "       DELIMITED BY SIZE
+               BASIS-VALUTAKODE                 DELIMITED BY SIZE
+               ": "                              DELIMITED BY SIZE
+               WS-BASIS-EDIT                    DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           WRITE OUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account whose KUNDE-ID has no matching customer
+       SKRIV-KONTO-UDEN-KUNDE.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "KONTO UDEN KUNDE - KONTO-ID: "     DELIMITED BY SIZE
+               KONTO-ID OF KONTO-REKORD            DELIMITED BY SIZE
+               " KUNDE-ID: "                       DELIMITED BY SIZE
+               KUNDE-ID OF KONTO-REKORD            DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Log a customer that has no matching account
+       SKRIV-KUNDE-UDEN-KONTI.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "KUNDE UDEN KONTI - KUNDE-ID: "     DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-REKORD            DELIMITED BY SIZE
+               " NAVN: "                           DELIMITED BY SIZE
+               FULDT-NAVN                          DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
 
+      * -------------------------------------------------
+      * Read the next record from the sorted account file into the
+      * read-ahead buffer KONTO-REKORD
+       LÆS-NÆSTE-KONTO.
+           READ KONTO-SORT-UD INTO KONTO-REKORD
+               AT END
+                   SET END-KONTI TO TRUE
+               NOT AT END
+                   ADD 1 TO KONTI-LAEST-ANTAL
+           END-READ
+           EXIT.
+
+      * -------------------------------------------------
+      * Write the shop-wide control-total trailer so operations can
+      * tie the run out against the source file sizes
+       SKRIV-TRAILER.
+           MOVE SPACES TO OUTPUT-TEXT
+           WRITE OUT-REKORD
+           MOVE SPACES TO OUTPUT-TEXT
+           STRING
+               "Kunder laest: "              DELIMITED BY SIZE
+               KUNDER-LAEST-ANTAL            DELIMITED BY SIZE
+               "  Konti laest: "             DELIMITED BY SIZE
+               KONTI-LAEST-ANTAL             DELIMITED BY SIZE
+               "  Linjer skrevet: "          DELIMITED BY SIZE
+               LINJER-SKREVET-ANTAL          DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           WRITE OUT-REKORD
+           MOVE BALANCE-SUM-TOTAL TO WS-BALANCE-SUM-EDIT
+           MOVE SPACES TO OUTPUT-TEXT
+           STRING
+               "Samlet balance behandlet: "  DELIMITED BY SIZE
+               WS-BALANCE-SUM-EDIT           DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           WRITE OUT-REKORD
+           MOVE SHOP-BASIS-TOTAL TO WS-SHOP-BASIS-EDIT
+           MOVE SPACES TO OUTPUT-TEXT
+           STRING
+               "Samlet balance i "           DELIMITED BY SIZE
+               BASIS-VALUTAKODE              DELIMITED BY SIZE
+               ": "                           DELIMITED BY SIZE
+               WS-SHOP-BASIS-EDIT            DELIMITED BY SIZE
+               INTO OUTPUT-TEXT
+           END-STRING
+           WRITE OUT-REKORD
+           DISPLAY "Kunder laest: "     KUNDER-LAEST-ANTAL
+                   " Konti laest: "     KONTI-LAEST-ANTAL
+                   " Linjer skrevet: "  LINJER-SKREVET-ANTAL
+                   " Balance total: "   WS-BALANCE-SUM-EDIT
+           DISPLAY "Samlet balance i " BASIS-VALUTAKODE ": "
+                   WS-SHOP-BASIS-EDIT
            EXIT.
