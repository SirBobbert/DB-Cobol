@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      * KONTOOPL.cpy
+      * Kontorekord - bruges af OPG8, OPG9, OPG10, OPG12, OPG13,
+      * OPG15, OPG16 og OPG17.
+      *-----------------------------------------------------------*
+           05  KUNDE-ID            PIC X(10).
+           05  KONTO-ID            PIC X(10).
+           05  KONTO-TYPE          PIC X(10).
+           05  BALANCE             PIC S9(7)V99.
+           05  VALUTA-KD           PIC X(3).
+           05  KONTO-STATUS        PIC X(1).
+               88  KONTO-AKTIV     VALUE "A".
+               88  KONTO-LUKKET    VALUE "L".
+               88  KONTO-FROSSET   VALUE "F".
+           05  KONTO-EFF-DATO      PIC 9(8).
+           05  KONTO-PRIMAER-KODE  PIC X(1).
+               88  KONTO-PRIMAER       VALUE "P".
+               88  KONTO-SEKUNDAER     VALUE "N".
