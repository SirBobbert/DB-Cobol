@@ -8,10 +8,18 @@
        FILE-CONTROL.
       *Bind input file
            SELECT INPUT-FILE ASSIGN TO "opg7-datafile.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
       *Bind output file
            SELECT OUTPUT-FILE ASSIGN TO "opg7-outputfile.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind reject file - customer records that fail validation
+           SELECT REJECT-FILE ASSIGN TO "opg7-rejectfile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind the ISO currency code reference file - one valid code per
+      *line
+           SELECT ISO-VALUTA-FIL ASSIGN TO "ISOValutakoder.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,12 +27,22 @@
       *Input file record layout
        FD  INPUT-FILE.
        01  INPUT-RECORD.
-           COPY "KUNDER.cpy".
+           COPY "KUNDEOPL.cpy".
 
       *Output file record layout
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD.
-           02 NAVN-ADR PIC X(100).
+           02 NAVN-ADR PIC X(200).
+
+      *Reject file record layout
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           02 REJECT-TEXT PIC X(150).
+
+      *ISO currency reference file record layout
+       FD  ISO-VALUTA-FIL.
+       01  ISO-VALUTA-REKORD.
+           02 ISO-VALUTA-KODE PIC X(3).
 
        WORKING-STORAGE SECTION.
       *Loop control flag
@@ -39,66 +57,270 @@
        01 KONTO-LINJE   PIC X(50)  VALUE SPACES.
        01 KONTAKT-LINJE PIC X(80)  VALUE SPACES.
 
+      *Edited balance, decimal point and thousands separator shown
+       01 WS-BALANCE-EDIT PIC -Z,ZZZ,ZZ9.99.
+
+      *Control totals: records read and lines written
+       01 RECORDS-LAEST    PIC 9(7) VALUE 0.
+       01 LINJER-SKREVET   PIC 9(7) VALUE 0.
+       01 RECORDS-AFVIST   PIC 9(7) VALUE 0.
+
+      *Validation switch and reject reason for the current record
+       01 KUNDE-GYLDIG-SW  PIC X VALUE "Y".
+           88 KUNDE-GYLDIG     VALUE "Y".
+       01 AFVIST-AARSAG    PIC X(30) VALUE SPACES.
+
+      *Command-line argument - "CSV" selects the delimited output mode
+       01 WS-KOMMANDOLINJE PIC X(20) VALUE SPACES.
+       01 CSV-TILSTAND-SW  PIC X VALUE "N".
+           88 CSV-TILSTAND      VALUE "Y".
+
+      *Comma-delimited output line (CSV mode)
+       01 CSV-LINJE         PIC X(200) VALUE SPACES.
+
+      *Run date and time, stamped into the output file's header
+       01 KOERSELS-DATO     PIC 9(8) VALUE 0.
+       01 KOERSELS-TID      PIC 9(8) VALUE 0.
+
+      *In-memory table of valid ISO currency codes, loaded once from
+      *ISO-VALUTA-FIL at start-up - the number of currencies in use
+      *is small and fixed, so a bounded table is the right shape here
+       01 ISO-VALUTA-TABEL.
+           05 ISO-VALUTA-POST OCCURS 60 TIMES INDEXED BY VALUTA-IX.
+               10 TT-ISO-VALUTA-KODE  PIC X(3).
+       01 ISO-VALUTA-ANTAL  PIC 9(3) VALUE 0.
+       01 EOF-ISO-VALUTA    PIC X VALUE "N".
+           88 END-ISO-VALUTA     VALUE "Y".
+
+      *Set to "Y" by ER-VALUTA-GYLDIG when the current record's
+      *currency code is found in ISO-VALUTA-TABEL
+       01 VALUTA-GYLDIG-SW  PIC X VALUE "N".
+           88 VALUTA-GYLDIG      VALUE "Y".
+
+      *File status for the input file, so a missing file gives
+      *RETURN-CODE a distinct value from a file that opens fine but
+      *has nothing in it
+       01 INPUT-FILE-STATUS PIC X(2) VALUE "00".
+
        PROCEDURE DIVISION.
 
       *Main program entry
        MAIN-PROCEDURE.
+      *Check for the CSV output-mode switch on the command line
+           ACCEPT WS-KOMMANDOLINJE FROM COMMAND-LINE
+           IF WS-KOMMANDOLINJE(1:3) = "CSV"
+               SET CSV-TILSTAND TO TRUE
+           END-IF
+
+      *Load the ISO currency code reference table
+           PERFORM LAES-ISO-VALUTAKODER
+
       *Open input file
            OPEN INPUT  INPUT-FILE
       *Open output file
            OPEN OUTPUT OUTPUT-FILE
+      *Open reject file
+           OPEN OUTPUT REJECT-FILE
+
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "OPG7: opg7-datafile.txt ikke fundet, status "
+                       INPUT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+      *Write the header record (run date/time, source file name)
+      *before the first customer block - skipped in CSV mode, since
+      *this free-text line would otherwise land as a stray non-CSV
+      *row ahead of the comma-delimited customer rows
+               IF NOT CSV-TILSTAND
+                   PERFORM SKRIV-HEADER
+               END-IF
 
       *Process until end of file
-           PERFORM UNTIL END-OF-FILE
+               PERFORM UNTIL END-OF-FILE
       *Read next customer record
-               READ INPUT-FILE
-                   AT END
+                   READ INPUT-FILE
+                       AT END
       *Set EOF flag when no more records
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO RECORDS-LAEST
       *Handle one customer record
-                       PERFORM BEHANDL-KUNDE
-               END-READ
-           END-PERFORM
+                           PERFORM BEHANDL-KUNDE
+                   END-READ
+               END-PERFORM
+
+      *Write the footer record (customer count, line count) before
+      *the output file is closed - skipped in CSV mode for the same
+      *reason as the header
+               IF NOT CSV-TILSTAND
+                   PERFORM SKRIV-FOOTER
+               END-IF
+
+               IF RECORDS-LAEST = 0
+                   DISPLAY "OPG7: ingen poster behandlet."
+                   MOVE 2 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
 
       *Close input file
            CLOSE INPUT-FILE
       *Close output file
            CLOSE OUTPUT-FILE
+      *Close reject file
+           CLOSE REJECT-FILE
 
       *Display finished message
            DISPLAY "Process done."
 
+      *Control-total trailer for batch balancing
+           DISPLAY "----------------------------------------"
+           DISPLAY "Records read: "    RECORDS-LAEST
+           DISPLAY "Lines written: "   LINJER-SKREVET
+           DISPLAY "Records rejected: " RECORDS-AFVIST
+           DISPLAY "----------------------------------------"
+
       *End program
            STOP RUN.
 
-      *Handle one customer: format and write all lines
+      *Write the run date/time and source file name as the first
+      *record of the output file, so an archived copy can be traced
+      *back to the run that produced it
+       SKRIV-HEADER.
+           ACCEPT KOERSELS-DATO FROM DATE YYYYMMDD
+           ACCEPT KOERSELS-TID  FROM TIME
+           MOVE SPACES TO NAVN-ADR
+           STRING
+               "Koersel: "            DELIMITED BY SIZE
+               KOERSELS-DATO          DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               KOERSELS-TID           DELIMITED BY SIZE
+               "  Kildefil: opg7-datafile.txt" DELIMITED BY SIZE
+               INTO NAVN-ADR
+           END-STRING
+           WRITE OUTPUT-RECORD
+           .
+
+      *Write the customer and line counts as the last record of the
+      *output file, so a reader can confirm the file is complete
+       SKRIV-FOOTER.
+           MOVE SPACES TO NAVN-ADR
+           STRING
+               "Kunder laest: "    DELIMITED BY SIZE
+               RECORDS-LAEST       DELIMITED BY SIZE
+               "  Linjer skrevet: " DELIMITED BY SIZE
+               LINJER-SKREVET      DELIMITED BY SIZE
+               INTO NAVN-ADR
+           END-STRING
+           WRITE OUTPUT-RECORD
+           .
+
+      *Load the ISO currency code reference table into ISO-VALUTA-
+      *TABEL, once at start-up
+       LAES-ISO-VALUTAKODER.
+           MOVE 0 TO ISO-VALUTA-ANTAL
+           MOVE "N" TO EOF-ISO-VALUTA
+           OPEN INPUT ISO-VALUTA-FIL
+           PERFORM UNTIL END-ISO-VALUTA
+               READ ISO-VALUTA-FIL
+                   AT END
+                       SET END-ISO-VALUTA TO TRUE
+                   NOT AT END
+                       IF ISO-VALUTA-ANTAL < 60
+                           ADD 1 TO ISO-VALUTA-ANTAL
+                           MOVE ISO-VALUTA-KODE TO
+                               TT-ISO-VALUTA-KODE (ISO-VALUTA-ANTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ISO-VALUTA-FIL
+           .
+
+      *Look up the current customer's VALUTAKODE in ISO-VALUTA-TABEL.
+      *Sets VALUTA-GYLDIG-SW to "Y" when the code is recognized.
+       ER-VALUTA-GYLDIG.
+           MOVE "N" TO VALUTA-GYLDIG-SW
+           PERFORM VARYING VALUTA-IX FROM 1 BY 1
+               UNTIL VALUTA-IX > ISO-VALUTA-ANTAL
+               IF TT-ISO-VALUTA-KODE (VALUTA-IX) = VALUTAKODE
+                   SET VALUTA-GYLDIG TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+      *Handle one customer: validate, then format and write all lines
        BEHANDL-KUNDE.
+      *Validate the key fields before formatting anything
+           PERFORM VALIDER-KUNDE
+           IF NOT KUNDE-GYLDIG
+      *Route invalid records to the reject file instead of the report
+               PERFORM SKRIV-AFVIST
+           ELSE
+               IF CSV-TILSTAND
+      *Write one comma-delimited record for the customer
+                   PERFORM SKRIV-KUNDE-CSV
+               ELSE
       *Format full name line
-           PERFORM FORMAT-NAVN
+                   PERFORM FORMAT-NAVN
       *Format address line
-           PERFORM FORMAT-ADR
+                   PERFORM FORMAT-ADR
       *Format city line
-           PERFORM FORMAT-BY
+                   PERFORM FORMAT-BY
       *Format account line
-           PERFORM FORMAT-KONTO
+                   PERFORM FORMAT-KONTO
       *Format contact line
-           PERFORM FORMAT-KONTAKT
+                   PERFORM FORMAT-KONTAKT
       *Write all formatted lines to output file
-           PERFORM SKRIV-KUNDE
+                   PERFORM SKRIV-KUNDE
+               END-IF
+           END-IF
+           .
+
+      *Validate the key fields on the incoming customer record
+       VALIDER-KUNDE.
+           MOVE "Y" TO KUNDE-GYLDIG-SW
+           MOVE SPACES TO AFVIST-AARSAG
+           PERFORM ER-VALUTA-GYLDIG
+           EVALUATE TRUE
+               WHEN KUNDE-ID = SPACES
+                   MOVE "N" TO KUNDE-GYLDIG-SW
+                   MOVE "Blank KUNDE-ID" TO AFVIST-AARSAG
+               WHEN FORNAVN = SPACES
+                   MOVE "N" TO KUNDE-GYLDIG-SW
+                   MOVE "Blank FORNAVN" TO AFVIST-AARSAG
+               WHEN POSTNR NOT NUMERIC
+                   MOVE "N" TO KUNDE-GYLDIG-SW
+                   MOVE "Ugyldigt POSTNR" TO AFVIST-AARSAG
+               WHEN NOT VALUTA-GYLDIG
+                   MOVE "N" TO KUNDE-GYLDIG-SW
+                   MOVE "Ugyldig VALUTAKODE" TO AFVIST-AARSAG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+      *Write a rejected customer record with its reason to the reject
+      *file instead of letting it flow into the main report
+       SKRIV-AFVIST.
+           MOVE SPACES TO REJECT-TEXT
+           STRING
+               "KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID     DELIMITED BY SIZE
+               " AARSAG: "  DELIMITED BY SIZE
+               AFVIST-AARSAG DELIMITED BY SPACE
+               INTO REJECT-TEXT
+           END-STRING
+           WRITE REJECT-RECORD
+           ADD 1 TO RECORDS-AFVIST
            .
 
-      *Build "Fornavn Efternavn"
+      *Build "Fornavn Efternavn" via the shared name-formatting routine
        FORMAT-NAVN.
       *Clear full name line
            MOVE SPACES TO FULDT-NAVN
-      *Concatenate first name and last name
-           STRING
-               FORNAVN   DELIMITED BY SPACE
-               " "       DELIMITED BY SIZE
-               EFTERNAVN DELIMITED BY SPACE
-               INTO FULDT-NAVN
-           END-STRING
+      *Call shared routine to combine first name and last name
+           CALL "NAVNEFORMAT" USING FORNAVN EFTERNAVN FULDT-NAVN
            .
 
       *Build "Vejnavn Husnr Etage Side"
@@ -118,7 +340,7 @@
            END-STRING
            .
 
-      *Build "Postnr Byl Lande-kode"
+      *Build "Postnr By-X Lande-kode"
        FORMAT-BY.
       *Clear city line
            MOVE SPACES TO BY-LINJE
@@ -126,7 +348,7 @@
            STRING
                POSTNR     DELIMITED BY SPACE
                " "        DELIMITED BY SIZE
-               BYL        DELIMITED BY SPACE
+               BY-X       DELIMITED BY SPACE
                " "        DELIMITED BY SIZE
                LANDE-KODE DELIMITED BY SPACE
                INTO BY-LINJE
@@ -137,14 +359,16 @@
        FORMAT-KONTO.
       *Clear account line
            MOVE SPACES TO KONTO-LINJE
+      *Edit the balance with a decimal point and thousands separator
+           MOVE BALANCE TO WS-BALANCE-EDIT
       *Concatenate account number, balance and currency
            STRING
-               "Konto: "   DELIMITED BY SIZE
-               KONTONUMMER DELIMITED BY SPACE
-               " Saldo: "  DELIMITED BY SIZE
-               BALANCE     DELIMITED BY SIZE
-               " "         DELIMITED BY SIZE
-               VALUTAKODE  DELIMITED BY SPACE
+               "Konto: "     DELIMITED BY SIZE
+               KONTONUMMER   DELIMITED BY SPACE
+               " Saldo: "    DELIMITED BY SIZE
+               WS-BALANCE-EDIT DELIMITED BY SIZE
+               " "           DELIMITED BY SIZE
+               VALUTAKODE    DELIMITED BY SPACE
                INTO KONTO-LINJE
            END-STRING
            .
@@ -168,19 +392,68 @@
       *Write full name line
            MOVE FULDT-NAVN    TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
       *Write address line
            MOVE ADR-LINJE     TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
       *Write city line
            MOVE BY-LINJE      TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
       *Write account line
            MOVE KONTO-LINJE   TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
       *Write contact line
            MOVE KONTAKT-LINJE TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
       *Write blank line between customers
            MOVE SPACES        TO NAVN-ADR
            WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
+           .
+
+      *Write one customer as a single comma-delimited record
+       SKRIV-KUNDE-CSV.
+      *Clear CSV line
+           MOVE SPACES TO CSV-LINJE
+      *Concatenate all fields separated by commas
+           STRING
+               KUNDE-ID     DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               FORNAVN      DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               EFTERNAVN    DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               VEJNAVN      DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               HUSNR        DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               ETAGE        DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               SIDE         DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               POSTNR       DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               BY-X         DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               LANDE-KODE   DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               KONTONUMMER  DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               BALANCE      DELIMITED BY SIZE
+               ","          DELIMITED BY SIZE
+               VALUTAKODE   DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               TELEFON      DELIMITED BY SPACE
+               ","          DELIMITED BY SIZE
+               EMAIL        DELIMITED BY SPACE
+               INTO CSV-LINJE
+           END-STRING
+      *Move CSV line to output record and write it
+           MOVE CSV-LINJE TO NAVN-ADR
+           WRITE OUTPUT-RECORD
+           ADD 1 TO LINJER-SKREVET
            .
