@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      * KUNDEKONTOMATCH.cpy
+      * Fast-format kunde/konto-match-rekord til maskinlaesning.
+      * Bruges af OPG8 og OPG9.
+      *-----------------------------------------------------------*
+           05  KUNDE-ID            PIC X(10).
+           05  KONTO-ID            PIC X(10).
+           05  KONTO-TYPE          PIC X(10).
+           05  BALANCE             PIC S9(7)V99.
