@@ -0,0 +1,236 @@
+      *Daily balance-posting program - applies a day's debit/credit
+      *transactions against KontoOpl.txt by KONTO-ID and appends each
+      *posted transaction to a running history file, so the account's
+      *BALANCE stops being the only trace of how it got there.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTOPOSTERING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind account master - indexed on KONTO-ID, the same as OPG10
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES.
+      *Bind today's posting-transaction file
+           SELECT POST-FIL ASSIGN TO "opg15-posteringer.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind the running transaction-history file - opened EXTEND so
+      *every run appends to the trail left by earlier runs instead of
+      *overwriting it. SELECT OPTIONAL so the first run on a site with
+      *no history file yet does not abend - ABEN-HISTORIK-FIL creates
+      *it below
+           SELECT OPTIONAL HISTORIK-FIL ASSIGN TO "opg15-historik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIK-FIL-STATUS.
+      *Bind the rejected-posting report
+           SELECT AFVIST-FIL ASSIGN TO "opg15-afvist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Account master record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Posting-transaction record layout - date, KONTO-ID, amount, type
+       FD  POST-FIL.
+       01  POST-REKORD.
+           05  POST-DATO           PIC 9(8).
+           05  POST-KONTO-ID       PIC X(10).
+           05  POST-BELOB          PIC S9(7)V99.
+           05  POST-TYPE           PIC X(6).
+               88  POST-ER-DEBIT       VALUE "DEBIT".
+               88  POST-ER-KREDIT      VALUE "KREDIT".
+
+      *Transaction-history record layout - one line per posted entry,
+      *showing the balance both before and after
+       FD  HISTORIK-FIL.
+       01  HISTORIK-REKORD.
+           02  HISTORIK-TEXT       PIC X(100).
+
+      *Rejected-posting report record layout
+       FD  AFVIST-FIL.
+       01  AFVIST-REKORD.
+           02  AFVIST-TEXT         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *Today's date, stamped on the history and rejected-posting trails
+       01  KOERSELS-DATO            PIC 9(8) VALUE 0.
+
+      *File status for the history file (SELECT OPTIONAL)
+       01  HISTORIK-FIL-STATUS      PIC X(2) VALUE "00".
+
+      *Loop control flag for the posting-transaction file
+       01  EOF-POST                 PIC X VALUE "N".
+           88  END-POST                 VALUE "Y".
+
+      *Switch telling whether the current posting applied cleanly
+       01  POSTERING-OK-SW          PIC X VALUE "Y".
+           88  POSTERING-OK             VALUE "Y".
+
+      *Reason a posting was rejected, for the rejected-posting report
+       01  AFVIST-AARSAG            PIC X(40) VALUE SPACES.
+
+      *Balance before and after the current posting, for the history
+      *trail
+       01  SALDO-FOER               PIC S9(7)V99 VALUE 0.
+       01  SALDO-EFTER              PIC S9(7)V99 VALUE 0.
+
+      *Control totals for the batch-balancing trailer
+       01  POST-LAEST-ANTAL         PIC 9(7) VALUE 0.
+       01  POST-OK-ANTAL            PIC 9(7) VALUE 0.
+       01  POST-AFVIST-ANTAL        PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+      *Stamp every history/reject entry with today's date
+           ACCEPT KOERSELS-DATO FROM DATE YYYYMMDD
+
+      *Open the account master for random update-in-place, the day's
+      *postings for input, and the trailing files
+           OPEN I-O   KONTOFIL
+           OPEN INPUT POST-FIL
+           OPEN OUTPUT AFVIST-FIL
+           PERFORM ABEN-HISTORIK-FIL
+
+           PERFORM UNTIL END-POST
+               READ POST-FIL
+                   AT END
+                       SET END-POST TO TRUE
+                   NOT AT END
+                       ADD 1 TO POST-LAEST-ANTAL
+                       PERFORM BOGFOER-POSTERING
+               END-READ
+           END-PERFORM
+
+           CLOSE POST-FIL
+                 KONTOFIL
+                 AFVIST-FIL
+                 HISTORIK-FIL
+
+      *Control-total trailer for batch balancing
+           DISPLAY "----------------------------------------"
+           DISPLAY "Posteringer laest: "   POST-LAEST-ANTAL
+           DISPLAY "Posteringer OK: "      POST-OK-ANTAL
+           DISPLAY "Posteringer afvist: "  POST-AFVIST-ANTAL
+           DISPLAY "----------------------------------------"
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Open the history file for append. When no previous run has left
+      *one behind (FILE STATUS 35), create it first so OPEN EXTEND has
+      *something to append to
+       ABEN-HISTORIK-FIL.
+           OPEN EXTEND HISTORIK-FIL
+           IF HISTORIK-FIL-STATUS = "35"
+               OPEN OUTPUT HISTORIK-FIL
+               CLOSE HISTORIK-FIL
+               OPEN EXTEND HISTORIK-FIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Look up the account named by the posting, apply the debit or
+      *credit to its BALANCE and REWRITE it, then either append a
+      *history entry or report the rejection
+       BOGFOER-POSTERING.
+           MOVE "Y" TO POSTERING-OK-SW
+           MOVE SPACES TO AFVIST-AARSAG
+           MOVE POST-KONTO-ID TO KONTO-ID OF KONTOFIL-REKORD
+           READ KONTOFIL
+               INVALID KEY
+                   MOVE "N" TO POSTERING-OK-SW
+                   MOVE "KONTO-ID ikke fundet" TO AFVIST-AARSAG
+               NOT INVALID KEY
+                   IF KONTO-LUKKET OF KONTOFIL-REKORD
+                       MOVE "N" TO POSTERING-OK-SW
+                       MOVE "Konto er lukket" TO AFVIST-AARSAG
+                   ELSE
+                       PERFORM OPDATER-SALDO
+                   END-IF
+           END-READ
+
+           IF POSTERING-OK
+               PERFORM SKRIV-HISTORIK-LINJE
+               ADD 1 TO POST-OK-ANTAL
+           ELSE
+               PERFORM SKRIV-AFVIST-POSTERING
+               ADD 1 TO POST-AFVIST-ANTAL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Apply the posting's amount to the account's BALANCE according
+      *to its type and REWRITE the account record
+       OPDATER-SALDO.
+           MOVE BALANCE OF KONTOFIL-REKORD TO SALDO-FOER
+           EVALUATE TRUE
+               WHEN POST-ER-DEBIT
+                   SUBTRACT POST-BELOB FROM
+                       BALANCE OF KONTOFIL-REKORD
+               WHEN POST-ER-KREDIT
+                   ADD POST-BELOB TO
+                       BALANCE OF KONTOFIL-REKORD
+               WHEN OTHER
+                   MOVE "N" TO POSTERING-OK-SW
+                   MOVE "Ukendt posteringstype" TO AFVIST-AARSAG
+           END-EVALUATE
+           IF POSTERING-OK
+               MOVE BALANCE OF KONTOFIL-REKORD TO SALDO-EFTER
+      * Stamp the account as active as of today - OPG17's dormancy
+      * sweep judges an account by how long it has been since this
+      * field last moved, so a posting has to move it the same way
+      * opening or closing the account does
+               MOVE KOERSELS-DATO TO
+                   KONTO-EFF-DATO OF KONTOFIL-REKORD
+               REWRITE KONTOFIL-REKORD
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Append one line to the running transaction-history file, naming
+      *the posting's date, account, type and amount, and the balance
+      *both before and after
+       SKRIV-HISTORIK-LINJE.
+           MOVE SPACES TO HISTORIK-TEXT
+           STRING
+               "DATO: "               DELIMITED BY SIZE
+               POST-DATO              DELIMITED BY SIZE
+               " KONTO-ID: "          DELIMITED BY SIZE
+               POST-KONTO-ID          DELIMITED BY SIZE
+               " TYPE: "              DELIMITED BY SIZE
+               POST-TYPE              DELIMITED BY SPACE
+               " BELOB: "             DELIMITED BY SIZE
+               POST-BELOB             DELIMITED BY SIZE
+               " SALDO FOER: "        DELIMITED BY SIZE
+               SALDO-FOER             DELIMITED BY SIZE
+               " SALDO EFTER: "       DELIMITED BY SIZE
+               SALDO-EFTER            DELIMITED BY SIZE
+               INTO HISTORIK-TEXT
+           END-STRING
+           WRITE HISTORIK-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      *Write one line to the rejected-posting report, naming the
+      *posting and the reason it did not apply
+       SKRIV-AFVIST-POSTERING.
+           MOVE SPACES TO AFVIST-TEXT
+           STRING
+               "DATO: "               DELIMITED BY SIZE
+               POST-DATO              DELIMITED BY SIZE
+               " KONTO-ID: "          DELIMITED BY SIZE
+               POST-KONTO-ID          DELIMITED BY SIZE
+               " AARSAG: "            DELIMITED BY SIZE
+               AFVIST-AARSAG          DELIMITED BY SPACE
+               INTO AFVIST-TEXT
+           END-STRING
+           WRITE AFVIST-REKORD
+           EXIT.
