@@ -0,0 +1,185 @@
+      *Year-end archive/purge program - sweeps KontoOpl.txt and moves
+      *every closed or dormant account (no activity posted in the last
+      *DORMANT-AAR-GRAENSE years) into a separate archive file, stamped
+      *with the as-of date of the run, so the active master stays lean
+      *as the customer base grows instead of carrying every account
+      *that was ever opened.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTOARKIVERING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind account master - indexed the same way OPG8/OPG9/OPG10/OPG12
+      *bind it, read here sequentially but opened I-O so a matched
+      *record can be deleted once it has been archived
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES.
+      *Bind the running account archive - opened EXTEND so every
+      *year-end run appends to the archive left by earlier runs
+      *instead of overwriting it. SELECT OPTIONAL so the first run on
+      *a site with no archive file yet does not abend - ABEN-ARKIV-FIL
+      *creates it below
+           SELECT OPTIONAL ARKIV-FIL ASSIGN TO "opg17-konto-arkiv.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARKIV-FIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Account master record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Account archive record layout - the as-of date the account was
+      *archived, followed by a copy of the account's own fields, so
+      *the archive can be read back without a separate copybook
+       FD  ARKIV-FIL.
+       01  ARKIV-REKORD.
+           02  ARKIV-DATO          PIC 9(8).
+           02  ARKIV-KUNDE-ID      PIC X(10).
+           02  ARKIV-KONTO-ID      PIC X(10).
+           02  ARKIV-KONTO-TYPE    PIC X(10).
+           02  ARKIV-BALANCE       PIC S9(7)V99.
+           02  ARKIV-VALUTA-KD     PIC X(3).
+           02  ARKIV-KONTO-STATUS  PIC X(1).
+           02  ARKIV-EFF-DATO      PIC 9(8).
+           02  ARKIV-AARSAG        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+      *Today's date, the as-of stamp on every archived record
+       01  KOERSELS-DATO            PIC 9(8) VALUE 0.
+
+      *How many years of inactivity make an open account dormant -
+      *KONTO-EFF-DATO older than this many years back from today gets
+      *archived along with every closed account
+       01  DORMANT-AAR-GRAENSE      PIC 9(2) VALUE 2.
+
+      *Oldest KONTO-EFF-DATO an account can carry and still be kept -
+      *subtracting whole years off KOERSELS-DATO only moves the
+      *year digits, so the month and day stay aligned with today's
+      *without any intrinsic FUNCTION call
+       01  ARKIVERINGS-GRAENSE-DATO PIC 9(8) VALUE 0.
+
+      *File status for the archive file (SELECT OPTIONAL)
+       01  ARKIV-FIL-STATUS         PIC X(2) VALUE "00".
+
+      *Loop control flag for the account master
+       01  EOF-KONTI                PIC X VALUE "N".
+           88  END-KONTI                VALUE "Y".
+
+      *Set to "Y" by VURDER-KONTO when the current account qualifies
+      *for archiving
+       01  ARKIVER-SW               PIC X VALUE "N".
+           88  ARKIVER                  VALUE "Y".
+
+      *Reason the current account is being archived, carried into
+      *ARKIV-AARSAG
+       01  WS-ARKIV-AARSAG          PIC X(10) VALUE SPACES.
+
+      *Control totals for the trailer
+       01  KONTI-LAEST-ANTAL        PIC 9(7) VALUE 0.
+       01  KONTI-ARKIVERET-ANTAL    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+      *Stamp every archived record with today's date, and work out
+      *how old KONTO-EFF-DATO has to be for an open account to count
+      *as dormant
+           ACCEPT KOERSELS-DATO FROM DATE YYYYMMDD
+           COMPUTE ARKIVERINGS-GRAENSE-DATO =
+               KOERSELS-DATO - (DORMANT-AAR-GRAENSE * 10000)
+
+      *Open the account master for random update-in-place, so a
+      *matched account can be deleted once archived, and the archive
+      *file for append
+           OPEN I-O KONTOFIL
+           PERFORM ABEN-ARKIV-FIL
+
+           PERFORM UNTIL END-KONTI
+               READ KONTOFIL NEXT RECORD
+                   AT END
+                       SET END-KONTI TO TRUE
+                   NOT AT END
+                       ADD 1 TO KONTI-LAEST-ANTAL
+                       PERFORM BEHANDL-KONTO
+               END-READ
+           END-PERFORM
+
+           CLOSE KONTOFIL
+                 ARKIV-FIL
+
+      *Control-total trailer for the year-end run
+           DISPLAY "----------------------------------------"
+           DISPLAY "Konti laest: "      KONTI-LAEST-ANTAL
+           DISPLAY "Konti arkiveret: "  KONTI-ARKIVERET-ANTAL
+           DISPLAY "----------------------------------------"
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Open the archive file for append. When no previous run has
+      *left one behind (FILE STATUS 35), create it first so OPEN
+      *EXTEND has something to append to
+       ABEN-ARKIV-FIL.
+           OPEN EXTEND ARKIV-FIL
+           IF ARKIV-FIL-STATUS = "35"
+               OPEN OUTPUT ARKIV-FIL
+               CLOSE ARKIV-FIL
+               OPEN EXTEND ARKIV-FIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Decide whether the current account qualifies for archiving,
+      *and if it does, write it to ARKIV-FIL and remove it from
+      *KONTOFIL
+       BEHANDL-KONTO.
+           PERFORM VURDER-KONTO
+           IF ARKIVER
+               PERFORM SKRIV-ARKIV-REKORD
+               DELETE KONTOFIL RECORD
+               ADD 1 TO KONTI-ARKIVERET-ANTAL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Flag the current account as archivable when it is closed, or
+      *when it has had no activity posted for DORMANT-AAR-GRAENSE
+      *years. Leaves the reason in WS-ARKIV-AARSAG.
+       VURDER-KONTO.
+           MOVE "N" TO ARKIVER-SW
+           MOVE SPACES TO WS-ARKIV-AARSAG
+           IF KONTO-LUKKET OF KONTOFIL-REKORD
+               SET ARKIVER TO TRUE
+               MOVE "LUKKET" TO WS-ARKIV-AARSAG
+           ELSE
+               IF KONTO-EFF-DATO OF KONTOFIL-REKORD <
+                       ARKIVERINGS-GRAENSE-DATO
+                   SET ARKIVER TO TRUE
+                   MOVE "INAKTIV" TO WS-ARKIV-AARSAG
+               END-IF
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Write the current account to the archive file, stamped with
+      *today's date and the reason it was archived
+       SKRIV-ARKIV-REKORD.
+           MOVE KOERSELS-DATO                      TO ARKIV-DATO
+           MOVE KUNDE-ID OF KONTOFIL-REKORD         TO ARKIV-KUNDE-ID
+           MOVE KONTO-ID OF KONTOFIL-REKORD         TO ARKIV-KONTO-ID
+           MOVE KONTO-TYPE OF KONTOFIL-REKORD       TO ARKIV-KONTO-TYPE
+           MOVE BALANCE OF KONTOFIL-REKORD          TO ARKIV-BALANCE
+           MOVE VALUTA-KD OF KONTOFIL-REKORD        TO ARKIV-VALUTA-KD
+           MOVE KONTO-STATUS OF KONTOFIL-REKORD     TO
+               ARKIV-KONTO-STATUS
+           MOVE KONTO-EFF-DATO OF KONTOFIL-REKORD   TO ARKIV-EFF-DATO
+           MOVE WS-ARKIV-AARSAG                     TO ARKIV-AARSAG
+           WRITE ARKIV-REKORD
+           EXIT.
