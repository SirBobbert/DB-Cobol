@@ -0,0 +1,255 @@
+      *High-balance customer report - sums each customer's balance
+      *across all of their KontoOpl.txt accounts (matched the same
+      *way OPG9's MATCH-KONTI does it) and lists only the customers
+      *whose total exceeds a configurable threshold, so collections
+      *and risk can see the highest-exposure customers without
+      *scanning the full OPG9 report by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORSALDO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind customer master - indexed the same way OPG8/OPG9 bind it
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD.
+      *Bind account master - indexed the same way OPG8/OPG9 bind it
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES.
+      *Sort work file for the customer file
+           SELECT KUNDE-SORT-FIL ASSIGN TO "KUNDE13W.SRT".
+      *Sort work file for the account file
+           SELECT KONTO-SORT-FIL ASSIGN TO "KONTO13W.SRT".
+      *Sorted working copy of the customer file (by KUNDE-ID)
+           SELECT KUNDE-SORT-UD ASSIGN TO "KUNDE13.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Sorted working copy of the account file (by KUNDE-ID)
+           SELECT KONTO-SORT-UD ASSIGN TO "KONTO13.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind the high-balance report
+           SELECT RAPPORT-FIL ASSIGN TO "opg13-storsaldo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Customer file record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Account file record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Sort work file for the customer file
+       SD  KUNDE-SORT-FIL.
+       01  KUNDE-SORT-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Sort work file for the account file
+       SD  KONTO-SORT-FIL.
+       01  KONTO-SORT-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Sorted customer file, read sequentially during the sum pass
+       FD  KUNDE-SORT-UD.
+       01  KUNDE-SORT-UD-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Sorted account file, read sequentially during the sum pass
+       FD  KONTO-SORT-UD.
+       01  KONTO-SORT-UD-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *High-balance report record layout
+       FD  RAPPORT-FIL.
+       01  RAPPORT-REKORD.
+           02  RAPPORT-TEXT        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *Command-line argument - an override for the high-balance
+      *threshold below. Blank means use the default.
+       01  WS-KOMMANDOLINJE        PIC X(20) VALUE SPACES.
+
+      *Minimum total balance a customer must carry to be listed -
+      *configurable on the command line, defaults to 100,000
+       01  STORSALDO-GRAENSE       PIC S9(9)V99 VALUE 100000.00.
+      *Edited threshold, shown in the report header
+       01  WS-GRAENSE-EDIT         PIC -ZZZ,ZZZ,ZZ9.99.
+
+      *Current customer in hand during the sum pass
+       01  KUNDE-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Current account in hand during the sum pass (read-ahead)
+       01  KONTO-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *End-of-file flag for customer file
+       01  EOF-KUNDE               PIC X VALUE "N".
+           88  END-KUNDE               VALUE "Y".
+
+      *End-of-file flag for account file
+       01  EOF-KONTI                PIC X VALUE "N".
+           88  END-KONTI                VALUE "Y".
+
+      *Signed so an overdrawn account still counts correctly toward
+      *the customer's total rather than being lost
+       01  KUNDE-SALDO-TOTAL        PIC S9(9)V99 VALUE 0.
+      *Edited customer total for the report
+       01  WS-SALDO-EDIT            PIC -ZZZ,ZZZ,ZZ9.99.
+
+      *Formatted customer name
+       01  FULDT-NAVN                PIC X(40) VALUE SPACES.
+
+      *Control totals for the trailer
+       01  KUNDER-LAEST-ANTAL        PIC 9(7) VALUE 0.
+       01  KUNDER-OVER-GRAENSE-ANTAL PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+      *An optional numeric command-line argument overrides the
+      *default high-balance threshold - a non-numeric argument is
+      *rejected and the default threshold is kept instead
+           ACCEPT WS-KOMMANDOLINJE FROM COMMAND-LINE
+           IF WS-KOMMANDOLINJE NOT = SPACES
+               IF WS-KOMMANDOLINJE NOT NUMERIC
+                   DISPLAY "OPG13: ugyldig graense-parameter, "
+                           "bruger standardvaerdi"
+               ELSE
+                   MOVE WS-KOMMANDOLINJE TO STORSALDO-GRAENSE
+               END-IF
+           END-IF
+
+      *Sort both master files into KUNDE-ID order so they can be
+      *summed in a single sequential sweep, the same way OPG9
+      *matches customers to accounts
+           PERFORM SORTER-FILER
+
+           OPEN INPUT  KUNDE-SORT-UD
+                       KONTO-SORT-UD
+                OUTPUT RAPPORT-FIL
+
+           MOVE STORSALDO-GRAENSE TO WS-GRAENSE-EDIT
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "Storsaldo-rapport - graense: " DELIMITED BY SIZE
+               WS-GRAENSE-EDIT                 DELIMITED BY SIZE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+
+      *Prime the account read-ahead buffer with the first account
+           PERFORM LAES-NAESTE-KONTO
+
+      *Process all customers in KUNDE-ID order
+           PERFORM UNTIL END-KUNDE
+               READ KUNDE-SORT-UD INTO KUNDE-REKORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       PERFORM BEHANDL-KUNDE
+               END-READ
+           END-PERFORM
+
+      *Write the control-total trailer
+           PERFORM SKRIV-TRAILER
+
+      *Close files
+           CLOSE KUNDE-SORT-UD
+                 KONTO-SORT-UD
+                 RAPPORT-FIL
+
+      *End program
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Sort the customer and account master files by KUNDE-ID so the
+      *sum pass below can be a single sequential sweep
+       SORTER-FILER.
+           SORT KUNDE-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KUNDE-SORT-REKORD
+               USING KUNDEFIL
+               GIVING KUNDE-SORT-UD
+
+           SORT KONTO-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KONTO-SORT-REKORD
+               USING KONTOFIL
+               GIVING KONTO-SORT-UD
+           EXIT.
+
+      * -------------------------------------------------
+      *Sum one customer's accounts and write a report line if the
+      *total exceeds the high-balance threshold
+       BEHANDL-KUNDE.
+           ADD 1 TO KUNDER-LAEST-ANTAL
+           MOVE 0 TO KUNDE-SALDO-TOTAL
+           PERFORM UNTIL END-KONTI
+               OR KUNDE-ID OF KONTO-REKORD > KUNDE-ID OF KUNDE-REKORD
+               IF KUNDE-ID OF KONTO-REKORD = KUNDE-ID OF KUNDE-REKORD
+                   ADD BALANCE OF KONTO-REKORD TO KUNDE-SALDO-TOTAL
+               END-IF
+               PERFORM LAES-NAESTE-KONTO
+           END-PERFORM
+           IF KUNDE-SALDO-TOTAL > STORSALDO-GRAENSE
+               PERFORM SKRIV-STORSALDO-LINJE
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Write one report line for a customer whose total balance
+      *exceeds the threshold
+       SKRIV-STORSALDO-LINJE.
+           ADD 1 TO KUNDER-OVER-GRAENSE-ANTAL
+           CALL "NAVNEFORMAT" USING FORNAVN   OF KUNDE-REKORD
+                                     EFTERNAVN OF KUNDE-REKORD
+                                     FULDT-NAVN
+           MOVE KUNDE-SALDO-TOTAL TO WS-SALDO-EDIT
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "KUNDE-ID: "             DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-REKORD DELIMITED BY SIZE
+               " | NAVN: "              DELIMITED BY SIZE
+               FULDT-NAVN               DELIMITED BY SPACE
+               " | SAMLET SALDO: "      DELIMITED BY SIZE
+               WS-SALDO-EDIT            DELIMITED BY SIZE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      *Read the next record from the sorted account file into the
+      *read-ahead buffer KONTO-REKORD
+       LAES-NAESTE-KONTO.
+           READ KONTO-SORT-UD INTO KONTO-REKORD
+               AT END
+                   SET END-KONTI TO TRUE
+           END-READ
+           EXIT.
+
+      * -------------------------------------------------
+      *Write the control-total trailer
+       SKRIV-TRAILER.
+           MOVE SPACES TO RAPPORT-TEXT
+           WRITE RAPPORT-REKORD
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "Kunder laest: "             DELIMITED BY SIZE
+               KUNDER-LAEST-ANTAL           DELIMITED BY SIZE
+               "  Kunder over graense: "    DELIMITED BY SIZE
+               KUNDER-OVER-GRAENSE-ANTAL    DELIMITED BY SIZE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+           DISPLAY "Kunder laest: "          KUNDER-LAEST-ANTAL
+                   " Kunder over graense: "  KUNDER-OVER-GRAENSE-ANTAL
+           EXIT.
