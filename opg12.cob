@@ -0,0 +1,172 @@
+      *Account-type summary report - totals every account's balance in
+      *KontoOpl.txt shop-wide by KONTO-TYPE, so management can see the
+      *aggregate position by product without adding up
+      *KUNDEKONTO_OPG9.txt by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTOTYPESUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind account master - indexed the same way OPG8/OPG9/OPG10 bind
+      *it, read here purely sequentially
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES.
+      *Bind the summary report
+           SELECT RAPPORT-FIL ASSIGN TO "opg12-kontotypesum.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Account master record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Summary report record layout
+       FD  RAPPORT-FIL.
+       01  RAPPORT-REKORD.
+           02  RAPPORT-TEXT        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *One row per distinct KONTO-TYPE seen, built up as the account
+      *master is swept - the number of account types in use is small
+      *and fixed by the business, unlike the ever-growing account file
+      *itself, so a bounded table is the right shape here
+       01  TYPE-TABEL.
+           05  TYPE-TABEL-POST OCCURS 50 TIMES INDEXED BY TYPE-IX.
+               10  TT-KONTO-TYPE       PIC X(10).
+               10  TT-BALANCE-SUM      PIC S9(11)V99.
+               10  TT-KONTI-ANTAL      PIC 9(7).
+       01  TYPE-ANTAL                  PIC 9(3) VALUE 0.
+
+      *Index of the type row the current account belongs to, set by
+      *FIND-OR-ADD-TYPE
+       01  WS-TYPE-IX                  PIC 9(3) VALUE 0.
+
+      *Working copy of the current account's KONTO-TYPE, used while
+      *searching TYPE-TABEL
+       01  WS-KONTO-TYPE                PIC X(10).
+
+      *End-of-file flag for the account master
+       01  EOF-KONTI                   PIC X VALUE "N".
+           88  END-KONTI                   VALUE "Y".
+
+      *Edited balance for the report
+       01  WS-BALANCE-EDIT    PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *Control totals for the trailer
+       01  KONTI-LAEST-ANTAL            PIC 9(7) VALUE 0.
+       01  SHOP-BALANCE-SUM             PIC S9(11)V99 VALUE 0.
+       01  WS-SHOP-BALANCE-EDIT         PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+      *Open the account master for a sequential sweep and the report
+           OPEN INPUT  KONTOFIL
+                OUTPUT RAPPORT-FIL
+
+      *Accumulate every account's balance into its type's row
+           PERFORM UNTIL END-KONTI
+               READ KONTOFIL NEXT RECORD
+                   AT END
+                       SET END-KONTI TO TRUE
+                   NOT AT END
+                       PERFORM AKKUMULER-KONTO
+               END-READ
+           END-PERFORM
+
+      *Write one report line per account type found
+           PERFORM SKRIV-TYPE-LINJER
+
+      *Write the shop-wide trailer
+           PERFORM SKRIV-TRAILER
+
+      *Close files
+           CLOSE KONTOFIL
+                 RAPPORT-FIL
+
+      *End program
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Fold one account into its type's running total and the
+      *shop-wide total
+       AKKUMULER-KONTO.
+           ADD 1 TO KONTI-LAEST-ANTAL
+           PERFORM FIND-OR-ADD-TYPE
+           ADD BALANCE OF KONTOFIL-REKORD TO TT-BALANCE-SUM (WS-TYPE-IX)
+           ADD 1 TO TT-KONTI-ANTAL (WS-TYPE-IX)
+           ADD BALANCE OF KONTOFIL-REKORD TO SHOP-BALANCE-SUM
+           EXIT.
+
+      * -------------------------------------------------
+      *Find the current account's KONTO-TYPE in TYPE-TABEL, adding a
+      *new row for it if this is the first account of that type seen.
+      *Leaves the row's index in WS-TYPE-IX.
+       FIND-OR-ADD-TYPE.
+           MOVE 0 TO WS-TYPE-IX
+           MOVE KONTO-TYPE OF KONTOFIL-REKORD TO WS-KONTO-TYPE
+           PERFORM VARYING TYPE-IX FROM 1 BY 1
+               UNTIL TYPE-IX > TYPE-ANTAL
+               IF TT-KONTO-TYPE (TYPE-IX) = WS-KONTO-TYPE
+                   MOVE TYPE-IX TO WS-TYPE-IX
+               END-IF
+           END-PERFORM
+           IF WS-TYPE-IX = 0
+               ADD 1 TO TYPE-ANTAL
+               MOVE TYPE-ANTAL TO WS-TYPE-IX
+               MOVE WS-KONTO-TYPE TO TT-KONTO-TYPE (WS-TYPE-IX)
+               MOVE 0 TO TT-BALANCE-SUM (WS-TYPE-IX)
+               MOVE 0 TO TT-KONTI-ANTAL (WS-TYPE-IX)
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Write one summary line per account type accumulated
+       SKRIV-TYPE-LINJER.
+           PERFORM VARYING TYPE-IX FROM 1 BY 1
+               UNTIL TYPE-IX > TYPE-ANTAL
+               MOVE TT-BALANCE-SUM (TYPE-IX) TO WS-BALANCE-EDIT
+               MOVE SPACES TO RAPPORT-TEXT
+               STRING
+                   "Type: "           DELIMITED BY SIZE
+                   TT-KONTO-TYPE (TYPE-IX)   DELIMITED BY SPACE
+                   " | Konti: "       DELIMITED BY SIZE
+                   TT-KONTI-ANTAL (TYPE-IX)  DELIMITED BY SIZE
+                   " | Samlet saldo: " DELIMITED BY SIZE
+                   WS-BALANCE-EDIT    DELIMITED BY SIZE
+                   INTO RAPPORT-TEXT
+               END-STRING
+               WRITE RAPPORT-REKORD
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      *Write the shop-wide control-total trailer
+       SKRIV-TRAILER.
+           MOVE SPACES TO RAPPORT-TEXT
+           WRITE RAPPORT-REKORD
+           MOVE SHOP-BALANCE-SUM TO WS-SHOP-BALANCE-EDIT
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "Konti laest: "           DELIMITED BY SIZE
+               KONTI-LAEST-ANTAL         DELIMITED BY SIZE
+               "  Typer fundet: "        DELIMITED BY SIZE
+               TYPE-ANTAL                DELIMITED BY SIZE
+               "  Samlet saldo: "        DELIMITED BY SIZE
+               WS-SHOP-BALANCE-EDIT      DELIMITED BY SIZE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+           DISPLAY "Konti laest: "    KONTI-LAEST-ANTAL
+                   " Typer fundet: "  TYPE-ANTAL
+                   " Samlet saldo: "  WS-SHOP-BALANCE-EDIT
+           EXIT.
