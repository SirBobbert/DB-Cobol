@@ -0,0 +1,468 @@
+      *Consolidated end-of-day master report - for each customer, one
+      *block combining the full name/address/contact detail OPG7
+      *formats (adapted to the master files' own field layout) with
+      *the matched account listing OPG9 formats, in a single file, so
+      *the two reports no longer have to be cross-referenced by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLUTRAPPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Bind customer master - indexed on KUNDE-ID, the same binding
+      * OPG8/OPG9 use
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD
+               FILE STATUS IS KUNDEFIL-STATUS.
+      * Bind account master - indexed on KONTO-ID, with KUNDE-ID as an
+      * alternate key, the same binding OPG8/OPG9 use
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES
+               FILE STATUS IS KONTOFIL-STATUS.
+      * Sort work file for the customer file
+           SELECT KUNDE-SORT-FIL ASSIGN TO "KUNDE16W.SRT".
+      * Sort work file for the account file
+           SELECT KONTO-SORT-FIL ASSIGN TO "KONTO16W.SRT".
+      * Sorted working copy of the customer file (by KUNDE-ID)
+           SELECT KUNDE-SORT-UD ASSIGN TO "KUNDE16.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Sorted working copy of the account file (by KUNDE-ID)
+           SELECT KONTO-SORT-UD ASSIGN TO "KONTO16.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind the consolidated report itself
+           SELECT SLUT-FIL ASSIGN TO "opg16-slutrapport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Bind reconciliation exception file (orphan accounts and
+      * customers with no matched accounts), the same idea OPG8/OPG9
+      * use for their own match pass
+           SELECT EXC-FIL ASSIGN TO "opg16-afvigelser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * Customer master record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Account master record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * Sort work file for the customer file
+       SD  KUNDE-SORT-FIL.
+       01  KUNDE-SORT-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Sort work file for the account file
+       SD  KONTO-SORT-FIL.
+       01  KONTO-SORT-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * Sorted customer file, read sequentially during the match pass
+       FD  KUNDE-SORT-UD.
+       01  KUNDE-SORT-UD-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Sorted account file, read sequentially during the match pass
+       FD  KONTO-SORT-UD.
+       01  KONTO-SORT-UD-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * Consolidated report record layout
+       FD  SLUT-FIL.
+       01  SLUT-REKORD.
+           02  SLUT-TEXT           PIC X(150).
+
+      * Reconciliation exception file record layout
+       FD  EXC-FIL.
+       01  EXC-REKORD.
+           02  EXC-TEXT            PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+      * File status for the master files, checked once up front so a
+      * missing master gives RETURN-CODE a distinct value from a
+      * master file that opens fine but has nothing in it
+       01  KUNDEFIL-STATUS      PIC X(2) VALUE "00".
+       01  KONTOFIL-STATUS      PIC X(2) VALUE "00".
+       01  MASTERFIL-MANGLER-SW PIC X VALUE "N".
+           88  MASTERFIL-MANGLER    VALUE "Y".
+
+      * Current customer in hand during the match pass
+       01  KUNDE-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      * Current account in hand during the match pass (read-ahead)
+       01  KONTO-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      * End-of-file flag for customer file
+       01  EOF-KUNDE             PIC X VALUE "N".
+           88  END-KUNDE             VALUE "Y".
+
+      * End-of-file flag for account file
+       01  EOF-KONTI             PIC X VALUE "N".
+           88  END-KONTI             VALUE "Y".
+
+      * Formatted customer name
+       01  FULDT-NAVN            PIC X(40) VALUE SPACES.
+      * Formatted street address line "Vejnavn Husnr Etage Side"
+       01  ADR-LINJE             PIC X(50) VALUE SPACES.
+      * Formatted city line "Postnr By-X"
+       01  BY-LINJE              PIC X(30) VALUE SPACES.
+      * Formatted contact line "Tlf: ... Email: ..."
+       01  KONTAKT-LINJE         PIC X(50) VALUE SPACES.
+
+      * Text version of the account status for the report
+       01  WS-STATUS-TXT         PIC X(10) VALUE SPACES.
+      * "PRIMAER" marker for the customer's primary account
+       01  WS-PRIMAER-TXT        PIC X(10) VALUE SPACES.
+      * "OVERTRUKKET" marker for an account with a negative balance
+       01  WS-OVERTRUKKET-TXT    PIC X(11) VALUE SPACES.
+      * Edited balance, decimal point and thousands separator shown,
+      * with a leading "-" when the account is overdrawn
+       01  WS-BALANCE-EDIT       PIC -Z,ZZZ,ZZ9.99.
+
+      * Number of accounts matched to the current customer
+       01  KONTI-FUNDET-ANTAL    PIC 9(5) VALUE 0.
+
+      * Control totals for the batch-balancing trailer
+       01  KUNDER-LAEST-ANTAL    PIC 9(7) VALUE 0.
+       01  KONTI-LAEST-ANTAL     PIC 9(7) VALUE 0.
+       01  LINJER-SKREVET-ANTAL  PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+      * Confirm both master files are actually there before sorting
+      * them - RETURN-CODE must distinguish a missing master from a
+      * master file that opens fine but turns out to be empty
+           PERFORM TJEK-MASTERFILER
+
+           IF MASTERFIL-MANGLER
+               MOVE 1 TO RETURN-CODE
+           ELSE
+
+      * Sort both master files into KUNDE-ID order so they can be
+      * matched in a single sequential sweep
+           PERFORM SORTER-FILER
+
+           OPEN INPUT  KUNDE-SORT-UD
+                       KONTO-SORT-UD
+                OUTPUT SLUT-FIL
+                       EXC-FIL
+
+           MOVE SPACES TO EXC-TEXT
+           STRING "Slutrapport - afstemning uden match"
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+
+      * Prime the account read-ahead buffer with the first account
+           PERFORM LAES-NAESTE-KONTO
+
+      * Process all customers in KUNDE-ID order
+           PERFORM UNTIL END-KUNDE
+               READ KUNDE-SORT-UD INTO KUNDE-REKORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       ADD 1 TO KUNDER-LAEST-ANTAL
+                       PERFORM FORMAT-NAVN
+                       PERFORM FORMAT-ADR
+                       PERFORM FORMAT-BY
+                       PERFORM FORMAT-KONTAKT
+                       PERFORM SKRIV-KUNDE-DETALJER
+                       PERFORM MATCH-KONTI
+                       MOVE SPACES TO SLUT-TEXT
+                       WRITE SLUT-REKORD
+                       ADD 1 TO LINJER-SKREVET-ANTAL
+               END-READ
+           END-PERFORM
+
+      * Any accounts still unread belong to a KUNDE-ID higher than
+      * the last customer on file - they are orphans too
+           PERFORM UNTIL END-KONTI
+               PERFORM SKRIV-KONTO-UDEN-KUNDE
+               PERFORM LAES-NAESTE-KONTO
+           END-PERFORM
+
+           PERFORM SKRIV-TRAILER
+
+           CLOSE KUNDE-SORT-UD
+                 KONTO-SORT-UD
+                 SLUT-FIL
+                 EXC-FIL
+
+           IF KUNDER-LAEST-ANTAL = 0
+               MOVE 2 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           END-IF
+
+           STOP RUN.
+
+      * -------------------------------------------------
+      * Confirm both master files exist and open cleanly. Opened and
+      * immediately closed again - the real processing reads them via
+      * SORT ... USING below, which has no FILE STATUS of its own to
+      * check
+       TJEK-MASTERFILER.
+           MOVE "N" TO MASTERFIL-MANGLER-SW
+
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               DISPLAY "OPG16: Kundeoplysninger.txt ikke fundet, "
+                       "status " KUNDEFIL-STATUS
+               SET MASTERFIL-MANGLER TO TRUE
+           ELSE
+               CLOSE KUNDEFIL
+           END-IF
+
+           OPEN INPUT KONTOFIL
+           IF KONTOFIL-STATUS NOT = "00"
+               DISPLAY "OPG16: KontoOpl.txt ikke fundet, status "
+                       KONTOFIL-STATUS
+               SET MASTERFIL-MANGLER TO TRUE
+           ELSE
+               CLOSE KONTOFIL
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Sort the customer and account master files by KUNDE-ID so
+      * the match pass below can be a single sequential sweep
+       SORTER-FILER.
+           SORT KUNDE-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KUNDE-SORT-REKORD
+               USING KUNDEFIL
+               GIVING KUNDE-SORT-UD
+
+      * Within a customer's accounts, the primary account sorts first
+      * so it is always the first account line written for that
+      * customer
+           SORT KONTO-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KONTO-SORT-REKORD
+               ON DESCENDING KEY KONTO-PRIMAER-KODE OF
+               KONTO-SORT-REKORD
+               USING KONTOFIL
+               GIVING KONTO-SORT-UD
+           EXIT.
+
+      * -------------------------------------------------
+      * Call shared routine to combine first name and last name
+       FORMAT-NAVN.
+           MOVE SPACES TO FULDT-NAVN
+           CALL "NAVNEFORMAT" USING FORNAVN   OF KUNDE-REKORD
+                                     EFTERNAVN OF KUNDE-REKORD
+                                     FULDT-NAVN
+           EXIT.
+
+      * -------------------------------------------------
+      * Build "Vejnavn Husnr Etage Side", the same shape OPG7 formats
+      * its own street address line in
+       FORMAT-ADR.
+           MOVE SPACES TO ADR-LINJE
+           STRING
+               VEJNAVN OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               " "                          DELIMITED BY SIZE
+               HUSNR   OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               " "                          DELIMITED BY SIZE
+               ETAGE   OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               " "                          DELIMITED BY SIZE
+               SIDE    OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               INTO ADR-LINJE
+           END-STRING
+           EXIT.
+
+      * -------------------------------------------------
+      * Build "Postnr By-X Lande-kode", matching OPG7's city line now
+      * that req034 added LANDE-KODE to KUNDEOPL.cpy's ADDRESSE group
+       FORMAT-BY.
+           MOVE SPACES TO BY-LINJE
+           STRING
+               POSTNR     OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SIZE
+               " "                            DELIMITED BY SIZE
+               BY-X       OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               " "                            DELIMITED BY SIZE
+               LANDE-KODE OF ADDRESSE OF KUNDE-REKORD DELIMITED BY SPACE
+               INTO BY-LINJE
+           END-STRING
+           EXIT.
+
+      * -------------------------------------------------
+      * Build "Tlf: <nr> Email: <adresse>"
+       FORMAT-KONTAKT.
+           MOVE SPACES TO KONTAKT-LINJE
+           STRING
+               "Tlf: "   DELIMITED BY SIZE
+               TELEFON OF KONTAKTINFO OF KUNDE-REKORD DELIMITED BY SPACE
+               " Email: " DELIMITED BY SIZE
+               EMAIL   OF KONTAKTINFO OF KUNDE-REKORD DELIMITED BY SPACE
+               INTO KONTAKT-LINJE
+           END-STRING
+           EXIT.
+
+      * -------------------------------------------------
+      * Write the customer's name, address, city and contact detail
+      * as separate lines, the same layout OPG7 writes per customer
+       SKRIV-KUNDE-DETALJER.
+           MOVE SPACES TO SLUT-TEXT
+           STRING
+               "Kunde-ID: "             DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-REKORD DELIMITED BY SIZE
+               " | Navn: "              DELIMITED BY SIZE
+               FULDT-NAVN               DELIMITED BY SIZE
+               INTO SLUT-TEXT
+           END-STRING
+           WRITE SLUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
+
+           MOVE SPACES TO SLUT-TEXT
+           STRING
+               "Adresse: " DELIMITED BY SIZE
+               ADR-LINJE   DELIMITED BY SIZE
+               INTO SLUT-TEXT
+           END-STRING
+           WRITE SLUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
+
+           MOVE SPACES TO SLUT-TEXT
+           STRING
+               "By: "    DELIMITED BY SIZE
+               BY-LINJE  DELIMITED BY SIZE
+               INTO SLUT-TEXT
+           END-STRING
+           WRITE SLUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
+
+           MOVE SPACES TO SLUT-TEXT
+           STRING
+               KONTAKT-LINJE DELIMITED BY SIZE
+               INTO SLUT-TEXT
+           END-STRING
+           WRITE SLUT-REKORD
+           ADD 1 TO LINJER-SKREVET-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      * Write every account whose KUNDE-ID matches the current
+      * customer, the same read-ahead merge OPG9 uses, immediately
+      * under that customer's name/address/contact block
+       MATCH-KONTI.
+           MOVE 0 TO KONTI-FUNDET-ANTAL
+           PERFORM UNTIL END-KONTI
+               OR KUNDE-ID OF KONTO-REKORD > KUNDE-ID OF KUNDE-REKORD
+               IF KUNDE-ID OF KONTO-REKORD = KUNDE-ID OF KUNDE-REKORD
+                   MOVE SPACES TO SLUT-TEXT
+      * Spell out the account status so a closed/frozen account does
+      * not look identical to an active one in the report
+                   EVALUATE TRUE
+                       WHEN KONTO-LUKKET OF KONTO-REKORD
+                           MOVE "LUKKET"  TO WS-STATUS-TXT
+                       WHEN KONTO-FROSSET OF KONTO-REKORD
+                           MOVE "FROSSET" TO WS-STATUS-TXT
+                       WHEN OTHER
+                           MOVE "AKTIV"   TO WS-STATUS-TXT
+                   END-EVALUATE
+      * Call out the customer's primary account distinctly
+                   IF KONTO-PRIMAER OF KONTO-REKORD
+                       MOVE "PRIMAER"   TO WS-PRIMAER-TXT
+                   ELSE
+                       MOVE SPACES      TO WS-PRIMAER-TXT
+                   END-IF
+      * Flag an overdrawn account so operations can see exposure at a
+      * glance instead of computing it by hand
+                   IF BALANCE OF KONTO-REKORD < 0
+                       MOVE "OVERTRUKKET" TO WS-OVERTRUKKET-TXT
+                   ELSE
+                       MOVE SPACES         TO WS-OVERTRUKKET-TXT
+                   END-IF
+                   MOVE BALANCE OF KONTO-REKORD TO WS-BALANCE-EDIT
+                   STRING "     Konto-ID: " KONTO-ID OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | Type: " KONTO-TYPE OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | Saldo: " WS-BALANCE-EDIT
+                       DELIMITED BY SIZE
+                       " " VALUTA-KD OF
+                       KONTO-REKORD DELIMITED BY SIZE
+                       " | Status: " WS-STATUS-TXT DELIMITED BY SPACE
+                       " | " WS-PRIMAER-TXT DELIMITED BY SPACE
+                       " " WS-OVERTRUKKET-TXT DELIMITED BY SPACE
+                       INTO SLUT-TEXT
+                   END-STRING
+                   WRITE SLUT-REKORD
+                   ADD 1 TO KONTI-FUNDET-ANTAL
+                   ADD 1 TO LINJER-SKREVET-ANTAL
+               ELSE
+      * Account's KUNDE-ID sorts before the current customer and no
+      * customer matched it earlier either - it is an orphan account
+                   PERFORM SKRIV-KONTO-UDEN-KUNDE
+               END-IF
+               PERFORM LAES-NAESTE-KONTO
+           END-PERFORM
+
+           IF KONTI-FUNDET-ANTAL = 0
+               PERFORM SKRIV-KUNDE-UDEN-KONTI
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      * Log an account whose KUNDE-ID has no matching customer
+       SKRIV-KONTO-UDEN-KUNDE.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "KONTO UDEN KUNDE - KONTO-ID: "     DELIMITED BY SIZE
+               KONTO-ID OF KONTO-REKORD            DELIMITED BY SIZE
+               " KUNDE-ID: "                       DELIMITED BY SIZE
+               KUNDE-ID OF KONTO-REKORD            DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Log a customer that has no matching account
+       SKRIV-KUNDE-UDEN-KONTI.
+           MOVE SPACES TO EXC-TEXT
+           STRING
+               "KUNDE UDEN KONTI - KUNDE-ID: "     DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-REKORD            DELIMITED BY SIZE
+               " NAVN: "                           DELIMITED BY SIZE
+               FULDT-NAVN                          DELIMITED BY SIZE
+               INTO EXC-TEXT
+           END-STRING
+           WRITE EXC-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      * Read the next record from the sorted account file into the
+      * read-ahead buffer KONTO-REKORD
+       LAES-NAESTE-KONTO.
+           READ KONTO-SORT-UD INTO KONTO-REKORD
+               AT END
+                   SET END-KONTI TO TRUE
+               NOT AT END
+                   ADD 1 TO KONTI-LAEST-ANTAL
+           END-READ
+           EXIT.
+
+      * -------------------------------------------------
+      * Write the shop-wide control-total trailer so operations can
+      * tie the run out against the source file sizes
+       SKRIV-TRAILER.
+           DISPLAY "----------------------------------------"
+           DISPLAY "Kunder laest: "     KUNDER-LAEST-ANTAL
+           DISPLAY "Konti laest: "      KONTI-LAEST-ANTAL
+           DISPLAY "Linjer skrevet: "   LINJER-SKREVET-ANTAL
+           DISPLAY "----------------------------------------"
+           EXIT.
