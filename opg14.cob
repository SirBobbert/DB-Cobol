@@ -0,0 +1,166 @@
+      *Data-quality scan over Kundeoplysninger.txt - lists every
+      *customer carrying a blank TELEFON, or a blank or obviously
+      *malformed EMAIL, since OPG8/OPG9's SKRIV-KUNDE prints these
+      *fields verbatim with no checking at all.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTAKTKVALITET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind customer master - indexed the same way OPG8/OPG9/OPG12
+      *bind it, read here purely sequentially
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD.
+      *Bind the data-quality report
+           SELECT RAPPORT-FIL ASSIGN TO "opg14-kontaktkvalitet.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Customer master record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Data-quality report record layout
+       FD  RAPPORT-FIL.
+       01  RAPPORT-REKORD.
+           02  RAPPORT-TEXT        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *End-of-file flag for the customer master
+       01  EOF-KUNDE           PIC X VALUE "N".
+           88  END-KUNDE           VALUE "Y".
+
+      *Formatted customer name
+       01  FULDT-NAVN          PIC X(40) VALUE SPACES.
+
+      *Set to "Y" when the current customer's EMAIL has a valid shape
+       01  EMAIL-GYLDIG-SW     PIC X VALUE "N".
+           88  EMAIL-GYLDIG        VALUE "Y".
+
+      *Working fields used while checking EMAIL for an "@", a local
+      *part and a domain part with a "." in it
+       01  WS-EMAIL-LOKAL      PIC X(30) VALUE SPACES.
+       01  WS-EMAIL-DOMAENE    PIC X(30) VALUE SPACES.
+       01  AT-TEGN-ANTAL       PIC 9(3) VALUE 0.
+       01  PUNKTUM-ANTAL       PIC 9(3) VALUE 0.
+
+      *Control totals for the trailer
+       01  KUNDER-LAEST-ANTAL      PIC 9(7) VALUE 0.
+       01  KUNDER-FLAGET-ANTAL     PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+      *Open the customer master for a sequential sweep and the report
+           OPEN INPUT  KUNDEFIL
+                OUTPUT RAPPORT-FIL
+
+      *Check every customer's contact info
+           PERFORM UNTIL END-KUNDE
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       PERFORM TJEK-KUNDE
+               END-READ
+           END-PERFORM
+
+      *Write the control-total trailer
+           PERFORM SKRIV-TRAILER
+
+      *Close files
+           CLOSE KUNDEFIL
+                 RAPPORT-FIL
+
+      *End program
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Check one customer's TELEFON and EMAIL, writing a report line
+      *if either is blank or EMAIL is malformed
+       TJEK-KUNDE.
+           ADD 1 TO KUNDER-LAEST-ANTAL
+           PERFORM ER-EMAIL-GYLDIG
+           IF TELEFON OF KONTAKTINFO OF KUNDEFIL-REKORD = SPACES
+               OR NOT EMAIL-GYLDIG
+               PERFORM SKRIV-FLAGET-KUNDE
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Check EMAIL's shape: exactly one "@", a non-blank local part,
+      *and a domain part that itself contains a "." - this is not a
+      *full RFC check, just enough to catch a blank or obviously
+      *malformed address. Sets EMAIL-GYLDIG-SW to "Y" when it passes.
+       ER-EMAIL-GYLDIG.
+           MOVE "N" TO EMAIL-GYLDIG-SW
+           MOVE SPACES TO WS-EMAIL-LOKAL
+           MOVE SPACES TO WS-EMAIL-DOMAENE
+           MOVE 0 TO AT-TEGN-ANTAL
+           MOVE 0 TO PUNKTUM-ANTAL
+           INSPECT EMAIL OF KONTAKTINFO OF KUNDEFIL-REKORD
+               TALLYING AT-TEGN-ANTAL FOR ALL "@"
+           IF AT-TEGN-ANTAL = 1
+               UNSTRING EMAIL OF KONTAKTINFO OF KUNDEFIL-REKORD
+                   DELIMITED BY "@"
+                   INTO WS-EMAIL-LOKAL WS-EMAIL-DOMAENE
+               END-UNSTRING
+               INSPECT WS-EMAIL-DOMAENE
+                   TALLYING PUNKTUM-ANTAL FOR ALL "."
+               IF WS-EMAIL-LOKAL NOT = SPACES
+                   AND WS-EMAIL-DOMAENE NOT = SPACES
+                   AND PUNKTUM-ANTAL > 0
+                   SET EMAIL-GYLDIG TO TRUE
+               END-IF
+           END-IF
+           EXIT.
+
+      * -------------------------------------------------
+      *Write one report line for a customer flagged for blank or
+      *malformed contact info
+       SKRIV-FLAGET-KUNDE.
+           ADD 1 TO KUNDER-FLAGET-ANTAL
+           CALL "NAVNEFORMAT" USING FORNAVN   OF KUNDEFIL-REKORD
+                                     EFTERNAVN OF KUNDEFIL-REKORD
+                                     FULDT-NAVN
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "KUNDE-ID: "                DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEFIL-REKORD DELIMITED BY SIZE
+               " | NAVN: "                 DELIMITED BY SIZE
+               FULDT-NAVN                  DELIMITED BY SPACE
+               " | TLF: "                  DELIMITED BY SIZE
+               TELEFON OF KONTAKTINFO
+                        OF KUNDEFIL-REKORD DELIMITED BY SPACE
+               " | EMAIL: "                DELIMITED BY SIZE
+               EMAIL OF KONTAKTINFO
+                      OF KUNDEFIL-REKORD   DELIMITED BY SPACE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+           EXIT.
+
+      * -------------------------------------------------
+      *Write the control-total trailer
+       SKRIV-TRAILER.
+           MOVE SPACES TO RAPPORT-TEXT
+           WRITE RAPPORT-REKORD
+           MOVE SPACES TO RAPPORT-TEXT
+           STRING
+               "Kunder laest: "        DELIMITED BY SIZE
+               KUNDER-LAEST-ANTAL      DELIMITED BY SIZE
+               "  Kunder flaget: "     DELIMITED BY SIZE
+               KUNDER-FLAGET-ANTAL     DELIMITED BY SIZE
+               INTO RAPPORT-TEXT
+           END-STRING
+           WRITE RAPPORT-REKORD
+           DISPLAY "Kunder laest: "   KUNDER-LAEST-ANTAL
+                   " Kunder flaget: " KUNDER-FLAGET-ANTAL
+           EXIT.
