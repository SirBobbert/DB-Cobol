@@ -3,18 +3,155 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPG5.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind the incoming customer extract - the flat file that is
+      *validated and loaded into the indexed customer master
+      *(Kundeoplysninger.txt is now ORGANIZATION INDEXED - see OPG8/9/
+      *10 - so a duplicate KUNDE-ID can no longer reach it; this check
+      *runs against the extract before that load happens)
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger-ekstrakt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KUNDEFIL-STATUS.
+      *Sort work file for the customer file
+           SELECT KUNDE-SORT-FIL ASSIGN TO "KUNDE5W.SRT".
+      *Sorted working copy of the customer file (by KUNDE-ID)
+           SELECT KUNDE-SORT-UD ASSIGN TO "KUNDE5.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind the duplicate-KUNDE-ID report
+           SELECT DUBLET-FIL ASSIGN TO "opg5-dubletter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      *Customer file record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Sort work file for the customer file
+       SD  KUNDE-SORT-FIL.
+       01  KUNDE-SORT-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Sorted customer file, read sequentially to find duplicates
+       FD  KUNDE-SORT-UD.
+       01  KUNDE-SORT-UD-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Duplicate-KUNDE-ID report record layout
+       FD  DUBLET-FIL.
+       01  DUBLET-REKORD.
+           02 DUBLET-TEXT PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 KUNDEOPL-01.
-           COPY "KUNDER.cpy".
-       01 KUNDEOPL-02.
-           COPY "KUNDER.cpy".
+      *Loop control flag
+       01  EOF-FLAG PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y".
+
+      *KUNDE-ID of the previous record read, in sorted order - a
+      *repeat of this value is a duplicate customer ID
+       01  FORRIGE-KUNDE-ID PIC X(10) VALUE SPACES.
+
+      *Control totals
+       01  KUNDER-LAEST      PIC 9(7) VALUE 0.
+       01  DUBLETTER-FUNDET  PIC 9(7) VALUE 0.
+
+      *File status for the extract file, checked once up front so a
+      *missing extract gives RETURN-CODE a distinct value instead of
+      *letting SORT ... USING abend against a file that isn't there -
+      *SORT has no FILE STATUS of its own, so TJEK-KUNDEFIL opens and
+      *immediately closes KUNDEFIL purely to confirm it exists first,
+      *the same OPEN-then-check-FILE-STATUS pattern OPG8/OPG9 use for
+      *their own masters
+       01  KUNDEFIL-STATUS      PIC X(2) VALUE "00".
+       01  KUNDEFIL-MANGLER-SW  PIC X VALUE "N".
+           88 KUNDEFIL-MANGLER      VALUE "Y".
 
        PROCEDURE DIVISION.
-           MOVE "1" TO KUNDE-ID OF KUNDEOPL-01
-           MOVE "2" TO KUNDE-ID OF KUNDEOPL-02
+       MAIN-PROGRAM.
+      *Confirm the extract is actually there before sorting it -
+      *RETURN-CODE must distinguish a missing extract from an extract
+      *that opens fine but turns out to be empty
+           PERFORM TJEK-KUNDEFIL
+
+           IF KUNDEFIL-MANGLER
+               MOVE 1 TO RETURN-CODE
+           ELSE
+      *Sort the customer master by KUNDE-ID so duplicates land next
+      *to each other and can be found in a single sequential pass
+               PERFORM SORTER-KUNDEFIL
+
+               OPEN INPUT  KUNDE-SORT-UD
+               OPEN OUTPUT DUBLET-FIL
+
+               PERFORM UNTIL END-OF-FILE
+                   READ KUNDE-SORT-UD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO KUNDER-LAEST
+                           IF KUNDE-ID OF KUNDE-SORT-UD-REKORD
+                                   = FORRIGE-KUNDE-ID
+                               PERFORM SKRIV-DUBLET
+                           END-IF
+                           MOVE KUNDE-ID OF KUNDE-SORT-UD-REKORD
+                               TO FORRIGE-KUNDE-ID
+                   END-READ
+               END-PERFORM
+
+               CLOSE KUNDE-SORT-UD
+                     DUBLET-FIL
+
+               IF KUNDER-LAEST = 0
+                   MOVE 2 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+      *Control-total trailer for batch balancing
+           DISPLAY "----------------------------------------"
+           DISPLAY "Kunder laest: "        KUNDER-LAEST
+           DISPLAY "Dubletter fundet: "    DUBLETTER-FUNDET
+           DISPLAY "----------------------------------------"
+           STOP RUN.
+
+      *-------------------------------------------------
+      *Confirm the extract file is there before SORT ... USING reads
+      *it - OPEN, check FILE STATUS, CLOSE again straight away
+       TJEK-KUNDEFIL.
+           MOVE "N" TO KUNDEFIL-MANGLER-SW
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS NOT = "00"
+               SET KUNDEFIL-MANGLER TO TRUE
+               DISPLAY "OPG5: Kundeoplysninger-ekstrakt.txt ikke "
+                       "fundet, status " KUNDEFIL-STATUS
+           ELSE
+               CLOSE KUNDEFIL
+           END-IF
+           EXIT.
 
-       DISPLAY KUNDE-ID OF KUNDEOPL-01.
-       DISPLAY KUNDE-ID OF KUNDEOPL-02.
+      *-------------------------------------------------
+      *Sort the customer master by KUNDE-ID
+       SORTER-KUNDEFIL.
+           SORT KUNDE-SORT-FIL ON ASCENDING KEY KUNDE-ID OF
+               KUNDE-SORT-REKORD
+               USING KUNDEFIL
+               GIVING KUNDE-SORT-UD
+           EXIT.
 
-       STOP RUN.
+      *-------------------------------------------------
+      *Log a KUNDE-ID that appears on more than one customer record
+       SKRIV-DUBLET.
+           MOVE SPACES TO DUBLET-TEXT
+           STRING
+               "Dublet KUNDE-ID: " DELIMITED BY SIZE
+               KUNDE-ID OF KUNDE-SORT-UD-REKORD DELIMITED BY SIZE
+               INTO DUBLET-TEXT
+           END-STRING
+           WRITE DUBLET-REKORD
+           ADD 1 TO DUBLETTER-FUNDET
+           EXIT.
