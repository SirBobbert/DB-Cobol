@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------*
+      * KUNDEOPL.cpy
+      * Kunderekord med grupperet adresse og kontaktinfo - den ene
+      * kunderekord alle programmer i suiten nu bruger, i stedet for
+      * at KUNDER.cpy og KUNDEOPL.cpy driver hver sin vej. KONTOINFO
+      * baerer de enkeltkonto-felter OPG7's flade testfil stadig
+      * bruger; programmer med en selvstaendig kontomaster
+      * (KontoOpl.txt) refererer den gruppe aldrig.
+      * Bruges af OPG5, OPG7, OPG8, OPG9, OPG10, OPG11, OPG13, OPG14
+      * og OPG16.
+      *-----------------------------------------------------------*
+           05  KUNDE-ID            PIC X(10).
+           05  FORNAVN             PIC X(20).
+           05  EFTERNAVN           PIC X(20).
+           05  ADDRESSE.
+               10  VEJNAVN         PIC X(20).
+               10  HUSNR           PIC X(5).
+               10  ETAGE           PIC X(3).
+               10  SIDE            PIC X(3).
+               10  POSTNR          PIC X(4).
+               10  BY-X            PIC X(20).
+               10  LANDE-KODE      PIC X(2).
+           05  KONTAKTINFO.
+               10  TELEFON         PIC X(15).
+               10  EMAIL           PIC X(30).
+           05  KONTOINFO.
+               10  KONTONUMMER     PIC X(20).
+               10  BALANCE         PIC S9(7)V99.
+               10  VALUTAKODE      PIC X(3).
