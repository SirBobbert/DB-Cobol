@@ -8,6 +8,10 @@
        FILE-CONTROL.
       *Bind input file
            SELECT INPUT-FILE ASSIGN TO "opg6-datafile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+      *Bind error listing - rows whose AGE fails validation
+           SELECT FEJL-FIL ASSIGN TO "opg6-fejlliste.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -19,32 +23,97 @@
            05 AGE  PIC 99.
            05 CITY PIC X(3).
 
+      *Error listing record layout
+       FD  FEJL-FIL.
+       01  FEJL-RECORD.
+           05 FEJL-TEXT PIC X(60).
+
        WORKING-STORAGE SECTION.
       *Loop control flag
        01  END-OF-FILE PIC X VALUE "N".
-       
+
+      *Control total: number of records read
+       01  RECORDS-LAEST PIC 9(7) VALUE 0.
+      *Control total: number of records rejected for a bad AGE
+       01  RECORDS-FEJL  PIC 9(7) VALUE 0.
+
+      *Set to "N" when the current row's AGE fails validation
+       01  ALDER-GYLDIG  PIC X VALUE "Y".
+
+      *File status for the input file, so a missing file gives
+      *RETURN-CODE a distinct value from a file that opens fine but
+      *has nothing in it
+       01  INPUT-FILE-STATUS PIC X(2) VALUE "00".
 
        PROCEDURE DIVISION.
       *Open files
            OPEN INPUT  INPUT-FILE.
+           OPEN OUTPUT FEJL-FIL.
 
-      *Process until EOF   
-           PERFORM UNTIL END-OF-FILE = "Y"
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "OPG6: opg6-datafile.txt ikke fundet, status "
+                       INPUT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+           ELSE
+      *Process until EOF
+               PERFORM UNTIL END-OF-FILE = "Y"
       *Read next line
-               READ INPUT-FILE INTO INPUT-RECORD
-                   AT END
-                       MOVE "Y" TO END-OF-FILE
-                   NOT AT END
-                       DISPLAY 
-                               "Kunde ID: "    KUNDE-ID OF INPUT-RECORD
-                               " Name: "        NAME     OF INPUT-RECORD
-                               " Age: "         AGE      OF INPUT-RECORD
-                               " City: "        CITY     OF INPUT-RECORD
-               END-READ
-           END-PERFORM.
+                   READ INPUT-FILE INTO INPUT-RECORD
+                       AT END
+                           MOVE "Y" TO END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO RECORDS-LAEST
+      *Validate AGE before trusting it in a DISPLAY
+                           MOVE "Y" TO ALDER-GYLDIG
+                           IF AGE OF INPUT-RECORD NOT NUMERIC
+                               MOVE "N" TO ALDER-GYLDIG
+                           ELSE
+                               IF AGE OF INPUT-RECORD = 0
+                                   MOVE "N" TO ALDER-GYLDIG
+                               END-IF
+                           END-IF
+                           IF ALDER-GYLDIG = "N"
+                               PERFORM SKRIV-ALDER-FEJL
+                           ELSE
+                               DISPLAY
+                                   "Kunde ID: " KUNDE-ID OF INPUT-RECORD
+                                   " Name: "    NAME     OF INPUT-RECORD
+                                   " Age: "     AGE      OF INPUT-RECORD
+                                   " City: "    CITY     OF INPUT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF RECORDS-LAEST = 0
+                   DISPLAY "OPG6: ingen poster behandlet."
+                   MOVE 2 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
 
       *Close files
            CLOSE INPUT-FILE.
+           CLOSE FEJL-FIL.
+
+      *Control-total trailer for batch balancing
+           DISPLAY "----------------------------------------"
+           DISPLAY "Records read: "     RECORDS-LAEST
+           DISPLAY "Records rejected: " RECORDS-FEJL
+           DISPLAY "----------------------------------------"
 
       *End
            STOP RUN.
+
+      *Write a row whose AGE is not a sane numeric value to the error
+      *listing instead of letting it reach DISPLAY
+       SKRIV-ALDER-FEJL.
+           MOVE SPACES TO FEJL-TEXT
+           STRING
+               "Kunde ID: " DELIMITED BY SIZE
+               KUNDE-ID OF INPUT-RECORD DELIMITED BY SIZE
+               " ugyldig Age" DELIMITED BY SIZE
+               INTO FEJL-TEXT
+           END-STRING
+           WRITE FEJL-RECORD.
+           ADD 1 TO RECORDS-FEJL.
