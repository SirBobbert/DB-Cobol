@@ -3,67 +3,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPG3.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  KUNDE-ID    PIC X(10).
-       01  FORNAVN    PIC X(20).
-       01  EFTERNAVN    PIC X(20).
-       01  KONTONUMMER    PIC X(20).
-       01  BALANCE    PIC 9(7)V99 VALUE ZERO.
-       01  VALUTAKODE    PIC X(3).
-       01  NAVN    PIC X(40).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind the name-pair test data file - one FORNAVN/EFTERNAVN pair
+      *per line, including edge cases (double-barreled surnames,
+      *leading/trailing spaces, single-word names)
+           SELECT TEST-FIL ASSIGN TO "opg3-testdata.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
+       DATA DIVISION.
+       FILE SECTION.
+      *Test data record layout
+       FD  TEST-FIL.
+       01  TEST-REKORD.
+           05  FORNAVN      PIC X(20).
+           05  EFTERNAVN    PIC X(20).
 
-      *Current index for FULL-NAME
-       01  IX    PIC 9(3) VALUE 1.
-      *Current index for OUTPUT-VAR
-       01  IX2    PIC 9(3) VALUE 1.
-
-      *Temp variables for character-control
-       01  CURRENT-CHAR PIC X(1).
-       01  PREVIOUS-CHAR PIC X(1).
+       WORKING-STORAGE SECTION.
+      *Loop control flag
+       01  EOF-FLAG PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y".
 
-      *Output var
-       01  FULDE-NAVN PIC X(20).
+      *Output var - combined "Fornavn Efternavn" from NAVNEFORMAT
+       01  FULDE-NAVN PIC X(40).
 
+      *Control total: number of test cases exercised
+       01  TEST-ANTAL PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           MOVE 12345123 TO KUNDE-ID
-           MOVE "Robert" TO FORNAVN
-           MOVE "Pallesen" TO EFTERNAVN
-           MOVE "DK125512421321" TO KONTONUMMER
-           MOVE 2500.75 TO BALANCE
-           MOVE "DKK" TO VALUTAKODE
-
-           STRING FORNAVN DELIMITED BY SIZE " "
-           DELIMITED BY SIZE EFTERNAVN
-           DELIMITED BY SIZE
-           INTO NAVN
-
-      *Want to perform if in range of FULL-NAME
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > LENGTH OF NAVN
-
-      *Move current index of FULL-NAME to CURRENT-CHAR
-               MOVE NAVN(IX:1) TO CURRENT-CHAR
-
-      *Checks if CURRENT-CHAR or PREVIOUS-CHAR is NOT space
-           IF CURRENT-CHAR NOT = SPACE OR PREVIOUS-CHAR NOT = SPACE
-
-      *Move CURRENT-CHAR to OUTPUT-VAR
-               MOVE CURRENT-CHAR TO FULDE-NAVN(IX2:1)
-      *Increment IX2 with 1
-               ADD 1 TO IX2
-
-           END-IF
-
-           MOVE CURRENT-CHAR TO PREVIOUS-CHAR
-
+      *Open test data file
+           OPEN INPUT TEST-FIL
+
+      *Exercise the shared name-formatting routine (also used by
+      *OPG7, OPG8 and OPG9) against every test pair in the file
+           PERFORM UNTIL END-OF-FILE
+               READ TEST-FIL
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO TEST-ANTAL
+                       PERFORM KOER-TESTCASE
+               END-READ
            END-PERFORM
 
-       DISPLAY "----------------------------------------"
-       DISPLAY "Kunde ID : " KUNDE-ID
-       DISPLAY "Navn: " FULDE-NAVN
-       DISPLAY "Kontonummer : " KONTONUMMER
-       DISPLAY "Balance : " BALANCE " " VALUTAKODE
-       DISPLAY "----------------------------------------"
-       STOP RUN.
+      *Close test data file
+           CLOSE TEST-FIL
+
+      *Control-total trailer
+           DISPLAY "----------------------------------------"
+           DISPLAY "Testcases koert: " TEST-ANTAL
+           DISPLAY "----------------------------------------"
+           STOP RUN.
+
+      *Run one test case: call NAVNEFORMAT and display input/output
+      *side by side so a bad join rule is obvious at a glance
+       KOER-TESTCASE.
+           MOVE SPACES TO FULDE-NAVN
+           CALL "NAVNEFORMAT" USING FORNAVN EFTERNAVN FULDE-NAVN
+           DISPLAY "Test " TEST-ANTAL
+                   ": FORNAVN=[" FORNAVN "]"
+                   " EFTERNAVN=[" EFTERNAVN "]"
+                   " -> [" FULDE-NAVN "]"
+           .
