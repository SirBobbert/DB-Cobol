@@ -0,0 +1,751 @@
+      *.\cobbuild.bat -x opg10.cob -o opg10.exe -lcob
+      *.\opg10.exe
+      *Customer/account maintenance - applies a batch of add/update/
+      *close transactions directly against the indexed customer and
+      *account masters by key, and appends a dated entry to the audit
+      *log for every change.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VEDLIGEHOLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind customer master - indexed on KUNDE-ID so a transaction can
+      *be applied directly to the one record it names
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD.
+      *Bind account master - indexed on KONTO-ID, with KUNDE-ID as an
+      *alternate key (duplicates allowed - a customer has more than
+      *one account)
+           SELECT KONTOFIL ASSIGN TO "KontoOpl.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KONTO-ID OF KONTOFIL-REKORD
+               ALTERNATE RECORD KEY IS KUNDE-ID OF KONTOFIL-REKORD
+                   WITH DUPLICATES.
+      *Bind the maintenance transaction file
+           SELECT TRANS-FIL ASSIGN TO "opg10-transaktioner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind the audit log - opened EXTEND so every run appends to the
+      *trail left by earlier runs instead of overwriting it.
+      *SELECT OPTIONAL so the first run on a site that has no audit
+      *log yet does not abend - ABEN-AUDIT-FIL creates it below
+           SELECT OPTIONAL AUDIT-FIL ASSIGN TO "opg10-audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Customer master record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Account master record layout
+       FD  KONTOFIL.
+       01  KONTOFIL-REKORD.
+           COPY "KONTOOPL.cpy".
+
+      *Maintenance transaction record layout
+       FD  TRANS-FIL.
+       01  TRANS-REKORD.
+           05  TRANS-TYPE          PIC X(13).
+           05  TRANS-KUNDE-ID      PIC X(10).
+           05  TRANS-KONTO-ID      PIC X(10).
+           05  TRANS-FORNAVN       PIC X(20).
+           05  TRANS-EFTERNAVN     PIC X(20).
+           05  TRANS-VEJNAVN       PIC X(20).
+           05  TRANS-HUSNR         PIC X(5).
+           05  TRANS-ETAGE         PIC X(3).
+           05  TRANS-SIDE          PIC X(3).
+           05  TRANS-POSTNR        PIC X(4).
+           05  TRANS-BY-X          PIC X(20).
+           05  TRANS-TELEFON       PIC X(15).
+           05  TRANS-EMAIL         PIC X(30).
+           05  TRANS-KONTO-TYPE    PIC X(10).
+           05  TRANS-BALANCE       PIC S9(7)V99.
+      *"Y" when this transaction is actually setting TRANS-BALANCE -
+      *needed because TRANS-BALANCE NOT = 0 can't tell "set to zero"
+      *apart from "not supplied", and a balance genuinely can be 0.00
+           05  TRANS-BALANCE-SAT   PIC X(1).
+           05  TRANS-VALUTA-KD     PIC X(3).
+           05  TRANS-PRIMAER       PIC X(1).
+           05  TRANS-KOERT-AF      PIC X(10).
+
+      *Audit log record layout - one line per field actually changed
+       FD  AUDIT-FIL.
+       01  AUDIT-REKORD.
+           02 AUDIT-TEXT PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+      *Today's date, stamped on every audit entry
+       01  KOERSELS-DATO        PIC 9(8) VALUE 0.
+
+      *File status for the audit log (SELECT OPTIONAL)
+       01  AUDIT-FIL-STATUS     PIC X(2) VALUE "00".
+
+      *Loop control flag for the transaction file
+       01  EOF-TRANS            PIC X VALUE "N".
+           88 END-TRANS             VALUE "Y".
+
+      *Switch set by a field-level validation check
+       01  FELT-GYLDIG-SW       PIC X VALUE "Y".
+           88 FELT-GYLDIG           VALUE "Y".
+
+      *Switch set when OPDATER-KONTO actually changes a field, so
+      *KONTO-EFF-DATO is only re-stamped on a real update
+       01  KONTO-AENDRET-SW     PIC X VALUE "N".
+           88 KONTO-AENDRET         VALUE "Y".
+
+      *Outcome of the current transaction - whether it applied or was
+      *rejected, and why, for the audit trail
+       01  TRANS-FEJL-AARSAG    PIC X(40) VALUE SPACES.
+
+      *Saved old value of a field, captured before it is overwritten
+      *so the audit log can show both the old and the new value
+       01  GAMMEL-FORNAVN       PIC X(20) VALUE SPACES.
+       01  GAMMEL-EFTERNAVN     PIC X(20) VALUE SPACES.
+       01  GAMMEL-VEJNAVN       PIC X(20) VALUE SPACES.
+       01  GAMMEL-HUSNR         PIC X(5)  VALUE SPACES.
+       01  GAMMEL-ETAGE         PIC X(3)  VALUE SPACES.
+       01  GAMMEL-SIDE          PIC X(3)  VALUE SPACES.
+       01  GAMMEL-POSTNR        PIC X(4)  VALUE SPACES.
+       01  GAMMEL-BY-X          PIC X(20) VALUE SPACES.
+       01  GAMMEL-TELEFON       PIC X(15) VALUE SPACES.
+       01  GAMMEL-EMAIL         PIC X(30) VALUE SPACES.
+       01  GAMMEL-KONTO-TYPE    PIC X(10) VALUE SPACES.
+       01  GAMMEL-BALANCE       PIC S9(7)V99 VALUE 0.
+       01  GAMMEL-VALUTA-KD     PIC X(3) VALUE SPACES.
+
+      *Control totals for the batch-balancing trailer
+       01  TRANS-LAEST-ANTAL    PIC 9(7) VALUE 0.
+       01  TRANS-OK-ANTAL       PIC 9(7) VALUE 0.
+       01  TRANS-AFVIST-ANTAL   PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+      *Stamp every audit entry with today's date
+           ACCEPT KOERSELS-DATO FROM DATE YYYYMMDD
+
+      *Open the masters for random update-in-place - no full-file load
+      *or rewrite is needed now that both files are indexed by key
+           OPEN I-O KUNDEFIL
+                    KONTOFIL
+           OPEN INPUT TRANS-FIL
+           PERFORM ABEN-AUDIT-FIL
+
+           PERFORM UNTIL END-TRANS
+               READ TRANS-FIL
+                   AT END
+                       SET END-TRANS TO TRUE
+                   NOT AT END
+                       ADD 1 TO TRANS-LAEST-ANTAL
+                       PERFORM BEHANDL-TRANSAKTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANS-FIL
+           CLOSE AUDIT-FIL
+           CLOSE KUNDEFIL
+           CLOSE KONTOFIL
+
+      *Control-total trailer for batch balancing
+           DISPLAY "----------------------------------------"
+           DISPLAY "Transaktioner laest: "   TRANS-LAEST-ANTAL
+           DISPLAY "Transaktioner OK: "      TRANS-OK-ANTAL
+           DISPLAY "Transaktioner afvist: "  TRANS-AFVIST-ANTAL
+           DISPLAY "----------------------------------------"
+           STOP RUN.
+
+      *-------------------------------------------------
+      *Open the audit log for append. When no previous run has left
+      *one behind (FILE STATUS 35), create it first so OPEN EXTEND has
+      *something to append to
+       ABEN-AUDIT-FIL.
+           OPEN EXTEND AUDIT-FIL
+           IF AUDIT-FIL-STATUS = "35"
+               OPEN OUTPUT AUDIT-FIL
+               CLOSE AUDIT-FIL
+               OPEN EXTEND AUDIT-FIL
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------
+      *Dispatch one transaction to the paragraph that handles it
+       BEHANDL-TRANSAKTION.
+           EVALUATE TRANS-TYPE
+               WHEN "TILFOJ-KUNDE"
+                   PERFORM TILFOJ-KUNDE
+               WHEN "OPDATER-KUNDE"
+                   PERFORM OPDATER-KUNDE
+               WHEN "TILFOJ-KONTO"
+                   PERFORM TILFOJ-KONTO
+               WHEN "OPDATER-KONTO"
+                   PERFORM OPDATER-KONTO
+               WHEN "LUK-KONTO"
+                   PERFORM LUK-KONTO
+               WHEN OTHER
+                   MOVE "Ukendt transaktionstype" TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+           END-EVALUATE
+           EXIT.
+
+      *-------------------------------------------------
+      *Add a new customer record directly to KUNDEFIL by key. WRITE's
+      *INVALID KEY branch catches a KUNDE-ID that already exists, so
+      *no separate existence lookup is needed
+       TILFOJ-KUNDE.
+           MOVE "Y" TO FELT-GYLDIG-SW
+           MOVE SPACES TO TRANS-FEJL-AARSAG
+           IF TRANS-KUNDE-ID = SPACES
+               MOVE "N" TO FELT-GYLDIG-SW
+               MOVE "Blank KUNDE-ID" TO TRANS-FEJL-AARSAG
+           ELSE
+               IF TRANS-POSTNR NOT NUMERIC
+                   MOVE "N" TO FELT-GYLDIG-SW
+                   MOVE "Ugyldigt POSTNR" TO TRANS-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF NOT FELT-GYLDIG
+               PERFORM SKRIV-AFVIST-TRANS
+           ELSE
+               PERFORM TILFOJ-KUNDE-SKRIV
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------
+      *Build the new customer record from the transaction and write it
+       TILFOJ-KUNDE-SKRIV.
+           MOVE SPACES                TO KUNDEFIL-REKORD
+           MOVE TRANS-KUNDE-ID        TO KUNDE-ID   OF KUNDEFIL-REKORD
+           MOVE TRANS-FORNAVN         TO FORNAVN    OF KUNDEFIL-REKORD
+           MOVE TRANS-EFTERNAVN       TO EFTERNAVN  OF KUNDEFIL-REKORD
+           MOVE TRANS-VEJNAVN
+               TO VEJNAVN OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-HUSNR
+               TO HUSNR OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-ETAGE
+               TO ETAGE OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-SIDE
+               TO SIDE OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-POSTNR
+               TO POSTNR OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-BY-X
+               TO BY-X OF ADDRESSE OF KUNDEFIL-REKORD
+           MOVE TRANS-TELEFON
+               TO TELEFON OF KONTAKTINFO OF KUNDEFIL-REKORD
+           MOVE TRANS-EMAIL
+               TO EMAIL OF KONTAKTINFO OF KUNDEFIL-REKORD
+           WRITE KUNDEFIL-REKORD
+               INVALID KEY
+                   MOVE "KUNDE-ID findes allerede"
+                       TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+               NOT INVALID KEY
+                   PERFORM SKRIV-AUDIT-TILFOJELSE
+                   ADD 1 TO TRANS-OK-ANTAL
+           END-WRITE
+           EXIT.
+
+      *-------------------------------------------------
+      *Update fields on an existing customer record, read directly by
+      *KUNDE-ID, logging the old and new value of every field changed
+       OPDATER-KUNDE.
+           MOVE SPACES TO TRANS-FEJL-AARSAG
+           MOVE TRANS-KUNDE-ID TO KUNDE-ID OF KUNDEFIL-REKORD
+           IF TRANS-POSTNR NOT = SPACES AND TRANS-POSTNR NOT NUMERIC
+               MOVE "Ugyldigt POSTNR" TO TRANS-FEJL-AARSAG
+               PERFORM SKRIV-AFVIST-TRANS
+           ELSE
+           READ KUNDEFIL
+               INVALID KEY
+                   MOVE "KUNDE-ID ikke fundet" TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+               NOT INVALID KEY
+                   IF TRANS-FORNAVN NOT = SPACES
+                       MOVE FORNAVN OF KUNDEFIL-REKORD
+                           TO GAMMEL-FORNAVN
+                       MOVE TRANS-FORNAVN
+                           TO FORNAVN OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-FORNAVN
+                   END-IF
+                   IF TRANS-EFTERNAVN NOT = SPACES
+                       MOVE EFTERNAVN OF KUNDEFIL-REKORD
+                           TO GAMMEL-EFTERNAVN
+                       MOVE TRANS-EFTERNAVN
+                           TO EFTERNAVN OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-EFTERNAVN
+                   END-IF
+                   IF TRANS-VEJNAVN NOT = SPACES
+                       MOVE VEJNAVN OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-VEJNAVN
+                       MOVE TRANS-VEJNAVN
+                           TO VEJNAVN OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-VEJNAVN
+                   END-IF
+                   IF TRANS-HUSNR NOT = SPACES
+                       MOVE HUSNR OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-HUSNR
+                       MOVE TRANS-HUSNR
+                           TO HUSNR OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-HUSNR
+                   END-IF
+                   IF TRANS-ETAGE NOT = SPACES
+                       MOVE ETAGE OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-ETAGE
+                       MOVE TRANS-ETAGE
+                           TO ETAGE OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-ETAGE
+                   END-IF
+                   IF TRANS-SIDE NOT = SPACES
+                       MOVE SIDE OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-SIDE
+                       MOVE TRANS-SIDE
+                           TO SIDE OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-SIDE
+                   END-IF
+                   IF TRANS-POSTNR NOT = SPACES
+                       MOVE POSTNR OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-POSTNR
+                       MOVE TRANS-POSTNR
+                           TO POSTNR OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-POSTNR
+                   END-IF
+                   IF TRANS-BY-X NOT = SPACES
+                       MOVE BY-X OF ADDRESSE OF KUNDEFIL-REKORD
+                           TO GAMMEL-BY-X
+                       MOVE TRANS-BY-X
+                           TO BY-X OF ADDRESSE OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-BY-X
+                   END-IF
+                   IF TRANS-TELEFON NOT = SPACES
+                       MOVE TELEFON OF KONTAKTINFO OF KUNDEFIL-REKORD
+                           TO GAMMEL-TELEFON
+                       MOVE TRANS-TELEFON
+                           TO TELEFON OF KONTAKTINFO OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-TELEFON
+                   END-IF
+                   IF TRANS-EMAIL NOT = SPACES
+                       MOVE EMAIL OF KONTAKTINFO OF KUNDEFIL-REKORD
+                           TO GAMMEL-EMAIL
+                       MOVE TRANS-EMAIL
+                           TO EMAIL OF KONTAKTINFO OF KUNDEFIL-REKORD
+                       PERFORM LOG-KUNDEFELT-AENDRING-EMAIL
+                   END-IF
+                   REWRITE KUNDEFIL-REKORD
+                   ADD 1 TO TRANS-OK-ANTAL
+           END-READ
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------
+      *Add a new account record directly to KONTOFIL by key. WRITE's
+      *INVALID KEY branch catches a KONTO-ID that already exists
+       TILFOJ-KONTO.
+           MOVE "Y" TO FELT-GYLDIG-SW
+           MOVE SPACES TO TRANS-FEJL-AARSAG
+           IF TRANS-KONTO-ID = SPACES
+               MOVE "N" TO FELT-GYLDIG-SW
+               MOVE "Blank KONTO-ID" TO TRANS-FEJL-AARSAG
+           ELSE
+               IF TRANS-KUNDE-ID = SPACES
+                   MOVE "N" TO FELT-GYLDIG-SW
+                   MOVE "Blank KUNDE-ID" TO TRANS-FEJL-AARSAG
+               END-IF
+           END-IF
+
+           IF NOT FELT-GYLDIG
+               PERFORM SKRIV-AFVIST-TRANS
+           ELSE
+               PERFORM TILFOJ-KONTO-SKRIV
+           END-IF
+           EXIT.
+
+      *-------------------------------------------------
+      *Build the new account record from the transaction and write it
+       TILFOJ-KONTO-SKRIV.
+           MOVE SPACES              TO KONTOFIL-REKORD
+           MOVE TRANS-KUNDE-ID      TO KUNDE-ID OF KONTOFIL-REKORD
+           MOVE TRANS-KONTO-ID      TO KONTO-ID OF KONTOFIL-REKORD
+           MOVE TRANS-KONTO-TYPE    TO KONTO-TYPE OF KONTOFIL-REKORD
+           MOVE TRANS-BALANCE       TO BALANCE OF KONTOFIL-REKORD
+           MOVE TRANS-VALUTA-KD     TO VALUTA-KD OF KONTOFIL-REKORD
+           MOVE "A"                 TO KONTO-STATUS OF KONTOFIL-REKORD
+           MOVE KOERSELS-DATO       TO KONTO-EFF-DATO OF KONTOFIL-REKORD
+           IF TRANS-PRIMAER = "P"
+               MOVE "P" TO KONTO-PRIMAER-KODE OF KONTOFIL-REKORD
+           ELSE
+               MOVE "N" TO KONTO-PRIMAER-KODE OF KONTOFIL-REKORD
+           END-IF
+           WRITE KONTOFIL-REKORD
+               INVALID KEY
+                   MOVE "KONTO-ID findes allerede"
+                       TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+               NOT INVALID KEY
+                   PERFORM SKRIV-AUDIT-TILFOJELSE
+                   ADD 1 TO TRANS-OK-ANTAL
+           END-WRITE
+           EXIT.
+
+      *-------------------------------------------------
+      *Update the balance, type or currency on an existing account,
+      *read directly by KONTO-ID, logging every field changed
+       OPDATER-KONTO.
+           MOVE SPACES TO TRANS-FEJL-AARSAG
+           MOVE "N" TO KONTO-AENDRET-SW
+           MOVE TRANS-KONTO-ID TO KONTO-ID OF KONTOFIL-REKORD
+           READ KONTOFIL
+               INVALID KEY
+                   MOVE "KONTO-ID ikke fundet" TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+               NOT INVALID KEY
+                   IF TRANS-KONTO-TYPE NOT = SPACES
+                       MOVE KONTO-TYPE OF KONTOFIL-REKORD
+                           TO GAMMEL-KONTO-TYPE
+                       MOVE TRANS-KONTO-TYPE
+                           TO KONTO-TYPE OF KONTOFIL-REKORD
+                       PERFORM LOG-KONTOFELT-AENDRING-TYPE
+                       SET KONTO-AENDRET TO TRUE
+                   END-IF
+                   IF TRANS-BALANCE-SAT = "Y"
+                       MOVE BALANCE OF KONTOFIL-REKORD
+                           TO GAMMEL-BALANCE
+                       MOVE TRANS-BALANCE
+                           TO BALANCE OF KONTOFIL-REKORD
+                       PERFORM LOG-KONTOFELT-AENDRING-BALANCE
+                       SET KONTO-AENDRET TO TRUE
+                   END-IF
+                   IF TRANS-VALUTA-KD NOT = SPACES
+                       MOVE VALUTA-KD OF KONTOFIL-REKORD
+                           TO GAMMEL-VALUTA-KD
+                       MOVE TRANS-VALUTA-KD
+                           TO VALUTA-KD OF KONTOFIL-REKORD
+                       PERFORM LOG-KONTOFELT-AENDRING-VALUTA
+                       SET KONTO-AENDRET TO TRUE
+                   END-IF
+      *Re-stamp KONTO-EFF-DATO on a real change, the same way
+      *TILFOJ-KONTO/LUK-KONTO and OPG15's OPDATER-SALDO do, so OPG17's
+      *dormancy sweep sees this account as current
+                   IF KONTO-AENDRET
+                       MOVE KOERSELS-DATO
+                           TO KONTO-EFF-DATO OF KONTOFIL-REKORD
+                   END-IF
+                   REWRITE KONTOFIL-REKORD
+                   ADD 1 TO TRANS-OK-ANTAL
+           END-READ
+           EXIT.
+
+      *-------------------------------------------------
+      *Logically close an account - set its status to LUKKET rather
+      *than deleting the row, so the account's history is preserved
+       LUK-KONTO.
+           MOVE SPACES TO TRANS-FEJL-AARSAG
+           MOVE TRANS-KONTO-ID TO KONTO-ID OF KONTOFIL-REKORD
+           READ KONTOFIL
+               INVALID KEY
+                   MOVE "KONTO-ID ikke fundet" TO TRANS-FEJL-AARSAG
+                   PERFORM SKRIV-AFVIST-TRANS
+               NOT INVALID KEY
+                   IF KONTO-LUKKET OF KONTOFIL-REKORD
+                       MOVE "Konto allerede lukket"
+                           TO TRANS-FEJL-AARSAG
+                       PERFORM SKRIV-AFVIST-TRANS
+                   ELSE
+                       MOVE "L" TO KONTO-STATUS OF KONTOFIL-REKORD
+                       MOVE KOERSELS-DATO
+                           TO KONTO-EFF-DATO OF KONTOFIL-REKORD
+                       REWRITE KONTOFIL-REKORD
+                       PERFORM SKRIV-AUDIT-LUKNING
+                       ADD 1 TO TRANS-OK-ANTAL
+                   END-IF
+           END-READ
+           EXIT.
+
+      *-------------------------------------------------
+      *Audit entries for field-level changes, one paragraph per field
+      *so the old value captured above the update can be logged
+       LOG-KUNDEFELT-AENDRING-FORNAVN.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: FORNAVN GAMMEL: "         DELIMITED BY SIZE
+               GAMMEL-FORNAVN                   DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-FORNAVN                    DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-EFTERNAVN.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: EFTERNAVN GAMMEL: "       DELIMITED BY SIZE
+               GAMMEL-EFTERNAVN                 DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-EFTERNAVN                  DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-VEJNAVN.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: VEJNAVN GAMMEL: "         DELIMITED BY SIZE
+               GAMMEL-VEJNAVN                   DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-VEJNAVN                    DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-HUSNR.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: HUSNR GAMMEL: "           DELIMITED BY SIZE
+               GAMMEL-HUSNR                     DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-HUSNR                      DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-ETAGE.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: ETAGE GAMMEL: "           DELIMITED BY SIZE
+               GAMMEL-ETAGE                     DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-ETAGE                      DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-SIDE.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: SIDE GAMMEL: "            DELIMITED BY SIZE
+               GAMMEL-SIDE                      DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-SIDE                       DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-POSTNR.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: POSTNR GAMMEL: "          DELIMITED BY SIZE
+               GAMMEL-POSTNR                    DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-POSTNR                     DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-BY-X.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: BY-X GAMMEL: "            DELIMITED BY SIZE
+               GAMMEL-BY-X                      DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-BY-X                       DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-TELEFON.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: TELEFON GAMMEL: "         DELIMITED BY SIZE
+               GAMMEL-TELEFON                   DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-TELEFON                    DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KUNDEFELT-AENDRING-EMAIL.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KUNDE KUNDE-ID: "       DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " FELT: EMAIL GAMMEL: "           DELIMITED BY SIZE
+               GAMMEL-EMAIL                     DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-EMAIL                      DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KONTOFELT-AENDRING-TYPE.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KONTO KONTO-ID: "       DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               " FELT: KONTO-TYPE GAMMEL: "      DELIMITED BY SIZE
+               GAMMEL-KONTO-TYPE                DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-KONTO-TYPE                 DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KONTOFELT-AENDRING-BALANCE.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KONTO KONTO-ID: "       DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               " FELT: BALANCE GAMMEL: "         DELIMITED BY SIZE
+               GAMMEL-BALANCE                   DELIMITED BY SIZE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-BALANCE                    DELIMITED BY SIZE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+       LOG-KONTOFELT-AENDRING-VALUTA.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " OPDATER-KONTO KONTO-ID: "       DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               " FELT: VALUTA-KD GAMMEL: "       DELIMITED BY SIZE
+               GAMMEL-VALUTA-KD                 DELIMITED BY SPACE
+               " NY: "                          DELIMITED BY SIZE
+               TRANS-VALUTA-KD                  DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+      *-------------------------------------------------
+      *Audit entry for a new customer or account record
+       SKRIV-AUDIT-TILFOJELSE.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " "                              DELIMITED BY SIZE
+               TRANS-TYPE                       DELIMITED BY SPACE
+               " KUNDE-ID: "                    DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " KONTO-ID: "                    DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+      *-------------------------------------------------
+      *Audit entry for an account closure
+       SKRIV-AUDIT-LUKNING.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " LUK-KONTO KONTO-ID: "           DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               " STATUS GAMMEL: AKTIV NY: LUKKET"
+                                                 DELIMITED BY SIZE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           EXIT.
+
+      *-------------------------------------------------
+      *Log a transaction that failed validation instead of applying
+      *it to either master file
+       SKRIV-AFVIST-TRANS.
+           MOVE SPACES TO AUDIT-TEXT
+           STRING
+               KOERSELS-DATO                    DELIMITED BY SIZE
+               " AF: "                          DELIMITED BY SIZE
+               TRANS-KOERT-AF                   DELIMITED BY SPACE
+               " AFVIST "                       DELIMITED BY SIZE
+               TRANS-TYPE                       DELIMITED BY SPACE
+               " KUNDE-ID: "                    DELIMITED BY SIZE
+               TRANS-KUNDE-ID                    DELIMITED BY SPACE
+               " KONTO-ID: "                    DELIMITED BY SIZE
+               TRANS-KONTO-ID                    DELIMITED BY SPACE
+               " AARSAG: "                      DELIMITED BY SIZE
+               TRANS-FEJL-AARSAG                DELIMITED BY SIZE
+               INTO AUDIT-TEXT
+           END-STRING
+           WRITE AUDIT-REKORD
+           ADD 1 TO TRANS-AFVIST-ANTAL
+           EXIT.
