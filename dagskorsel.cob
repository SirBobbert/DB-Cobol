@@ -0,0 +1,182 @@
+      *.\cobbuild.bat -x dagskorsel.cob -o dagskorsel.exe -lcob
+      *.\dagskorsel.exe
+      *Master batch driver - runs the daily OPG6/OPG7/OPG8/OPG9 chain
+      *in order, stops the chain as soon as a step fails, and only
+      *starts OPG8/OPG9 once Kundeoplysninger.txt and KontoOpl.txt
+      *have actually been refreshed today.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAGSKORSEL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *Overall run status
+       01  KORSEL-FEJL-SW      PIC X VALUE "N".
+           88 KORSEL-FEJLET        VALUE "Y".
+
+      *Masterfile-refreshed check result
+       01  MASTERFIL-SW        PIC X VALUE "N".
+           88 MASTERFILER-OK       VALUE "Y".
+
+      *Today's date, for comparing against master-file timestamps
+       01  DAGS-DATO.
+           05 DAGS-AAR         PIC 9(4).
+           05 DAGS-MAANED      PIC 9(2).
+           05 DAGS-DAG         PIC 9(2).
+
+      *Names of the master files that must be refreshed before OPG8/OPG9
+       01  KUNDEFIL-NAVN       PIC X(40) VALUE "Kundeoplysninger.txt".
+       01  KONTOFIL-NAVN       PIC X(40) VALUE "KontoOpl.txt".
+
+      *File-detail area returned by CBL_CHECK_FILE_EXIST
+       01  FIL-DETALJER.
+           05 FIL-STR          PIC X(8)  COMP-X.
+           05 FIL-DATO.
+               10 FIL-DAG          PIC X COMP-X.
+               10 FIL-MAANED       PIC X COMP-X.
+               10 FIL-AAR          PIC 9(4) COMP-X.
+           05 FIL-TID.
+               10 FIL-TIME         PIC X COMP-X.
+               10 FIL-MINUT        PIC X COMP-X.
+               10 FIL-SEKUND       PIC X COMP-X.
+               10 FIL-HUNDREDEL    PIC X COMP-X.
+       01  FIL-FUNDET-RC       PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *Get today's date to compare against master-file timestamps
+           ACCEPT DAGS-DATO FROM DATE YYYYMMDD
+
+      *Step 1: OPG6 demographic listing
+           PERFORM KOER-OPG6
+
+      *Step 2: OPG7 customer detail report
+           IF NOT KORSEL-FEJLET
+               PERFORM KOER-OPG7
+           END-IF
+
+      *Step 2b: OPG5 duplicate-KUNDE-ID check on the incoming
+      *customer extract, ahead of today's load into Kundeoplysninger.txt
+           IF NOT KORSEL-FEJLET
+               PERFORM KOER-OPG5
+           END-IF
+
+      *Confirm the customer/account masters were refreshed today
+      *before letting OPG8/OPG9 run against them
+           IF NOT KORSEL-FEJLET
+               PERFORM KONTROLLER-MASTERFILER
+           END-IF
+
+      *Step 3: OPG8 customer/account match
+           IF NOT KORSEL-FEJLET AND MASTERFILER-OK
+               PERFORM KOER-OPG8
+           END-IF
+
+      *Step 4: OPG9 customer/account match
+           IF NOT KORSEL-FEJLET AND MASTERFILER-OK
+               PERFORM KOER-OPG9
+           END-IF
+
+           PERFORM VIS-RESULTAT
+           STOP RUN.
+
+      *Run OPG6 and stop the chain if it fails
+       KOER-OPG6.
+           DISPLAY "Dagskoersel: starter OPG6..."
+           CALL "SYSTEM" USING "opg6.exe"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Dagskoersel: OPG6 fejlede, stopper koerslen."
+               SET KORSEL-FEJLET TO TRUE
+           END-IF
+           .
+
+      *Run OPG7 and stop the chain if it fails
+       KOER-OPG7.
+           DISPLAY "Dagskoersel: starter OPG7..."
+           CALL "SYSTEM" USING "opg7.exe"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Dagskoersel: OPG7 fejlede, stopper koerslen."
+               SET KORSEL-FEJLET TO TRUE
+           END-IF
+           .
+
+      *Run OPG5 and stop the chain if it fails
+       KOER-OPG5.
+           DISPLAY "Dagskoersel: starter OPG5..."
+           CALL "SYSTEM" USING "opg5.exe"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Dagskoersel: OPG5 fejlede, stopper koerslen."
+               SET KORSEL-FEJLET TO TRUE
+           END-IF
+           .
+
+      *Run OPG8 and stop the chain if it fails
+       KOER-OPG8.
+           DISPLAY "Dagskoersel: starter OPG8..."
+           CALL "SYSTEM" USING "opg8.exe"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Dagskoersel: OPG8 fejlede, stopper koerslen."
+               SET KORSEL-FEJLET TO TRUE
+           END-IF
+           .
+
+      *Run OPG9 and stop the chain if it fails
+       KOER-OPG9.
+           DISPLAY "Dagskoersel: starter OPG9..."
+           CALL "SYSTEM" USING "opg9.exe"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Dagskoersel: OPG9 fejlede, stopper koerslen."
+               SET KORSEL-FEJLET TO TRUE
+           END-IF
+           .
+
+      *Confirm both customer/account master files exist and carry
+      *today's date before OPG8/OPG9 are allowed to run against them
+       KONTROLLER-MASTERFILER.
+           SET MASTERFILER-OK TO TRUE
+
+           CALL "CBL_CHECK_FILE_EXIST" USING KUNDEFIL-NAVN FIL-DETALJER
+               RETURNING FIL-FUNDET-RC
+           IF FIL-FUNDET-RC NOT = 0
+               DISPLAY "Dagskoersel: " KUNDEFIL-NAVN " ikke fundet."
+               MOVE "N" TO MASTERFIL-SW
+           ELSE
+               IF FIL-AAR NOT = DAGS-AAR
+                  OR FIL-MAANED NOT = DAGS-MAANED
+                  OR FIL-DAG NOT = DAGS-DAG
+                   DISPLAY "Dagskoersel: " KUNDEFIL-NAVN
+                       " er ikke opdateret i dag."
+                   MOVE "N" TO MASTERFIL-SW
+               END-IF
+           END-IF
+
+           CALL "CBL_CHECK_FILE_EXIST" USING KONTOFIL-NAVN FIL-DETALJER
+               RETURNING FIL-FUNDET-RC
+           IF FIL-FUNDET-RC NOT = 0
+               DISPLAY "Dagskoersel: " KONTOFIL-NAVN " ikke fundet."
+               MOVE "N" TO MASTERFIL-SW
+           ELSE
+               IF FIL-AAR NOT = DAGS-AAR
+                  OR FIL-MAANED NOT = DAGS-MAANED
+                  OR FIL-DAG NOT = DAGS-DAG
+                   DISPLAY "Dagskoersel: " KONTOFIL-NAVN
+                       " er ikke opdateret i dag."
+                   MOVE "N" TO MASTERFIL-SW
+               END-IF
+           END-IF
+
+           IF NOT MASTERFILER-OK
+               DISPLAY "Dagskoersel: springer OPG8/OPG9 over."
+           END-IF
+           .
+
+      *Display the final outcome of the daily run
+       VIS-RESULTAT.
+           DISPLAY "----------------------------------------"
+           IF KORSEL-FEJLET
+               DISPLAY "Dagskoersel afsluttet med fejl."
+           ELSE
+               DISPLAY "Dagskoersel afsluttet."
+           END-IF
+           DISPLAY "----------------------------------------"
+           .
