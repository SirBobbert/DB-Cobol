@@ -0,0 +1,278 @@
+      *Cross-reference opg6-datafile.txt against the customer master -
+      *reports any KUNDE-ID missing from either side, and any CITY on
+      *the demographic file that disagrees with the customer's address
+      *on file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPG6AFSTEMNING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bind the demographic file (same layout as OPG6's own INPUT-FILE)
+           SELECT OPG6-FIL ASSIGN TO "opg6-datafile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Bind customer master - indexed on KUNDE-ID, read both by key
+      *(for each demographic row) and sequentially (to find master
+      *customers the demographic file never mentions)
+           SELECT KUNDEFIL ASSIGN TO "Kundeoplysninger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KUNDE-ID OF KUNDEFIL-REKORD.
+      *Bind the mismatch report
+           SELECT AFSTEM-FIL ASSIGN TO "opg6-afstemning.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Demographic file record layout - matches OPG6's INPUT-RECORD
+       FD  OPG6-FIL.
+       01  OPG6-REKORD.
+           05  OPG6-KUNDE-ID       PIC X(4).
+           05  OPG6-NAME           PIC X(5).
+           05  OPG6-AGE            PIC 99.
+           05  OPG6-CITY           PIC X(3).
+
+      *Customer master record layout
+       FD  KUNDEFIL.
+       01  KUNDEFIL-REKORD.
+           COPY "KUNDEOPL.cpy".
+
+      *Mismatch report record layout
+       FD  AFSTEM-FIL.
+       01  AFSTEM-REKORD.
+           02  AFSTEM-TEXT         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *In-memory copy of the demographic file, loaded once so the
+      *master-side sweep below can check which KUNDE-IDs it already
+      *saw without re-reading OPG6-FIL a second time
+       01  OPG6-TABEL.
+           05  OPG6-TABEL-POST OCCURS 1000 TIMES INDEXED BY OPG6-IX.
+               10  OT-KUNDE-ID     PIC X(4).
+               10  OT-NAME         PIC X(5).
+               10  OT-AGE          PIC 99.
+               10  OT-CITY         PIC X(3).
+               10  OT-MATCHET-SW   PIC X VALUE "N".
+                   88  OT-MATCHET      VALUE "Y".
+       01  OPG6-ANTAL              PIC 9(4) VALUE 0.
+
+      *End-of-file flags
+       01  EOF-OPG6                PIC X VALUE "N".
+           88  END-OPG6                VALUE "Y".
+       01  EOF-KUNDE               PIC X VALUE "N".
+           88  END-KUNDE                VALUE "Y".
+
+      *Set by SOEG-KUNDE-I-OPG6-TABEL to say whether the current
+      *master customer's KUNDE-ID was found in the demographic table
+       01  KUNDE-FUNDET-I-OPG6-SW   PIC X VALUE "N".
+           88  KUNDE-FUNDET-I-OPG6      VALUE "Y".
+
+      *KUNDE-ID widened to the master's width for the keyed lookup -
+      *OPG6-KUNDE-ID is only 4 bytes wide, the master key is 10
+       01  WS-OPSLAG-KUNDE-ID       PIC X(10).
+
+      *Control totals for the mismatch report trailer
+       01  OPG6-LAEST-ANTAL         PIC 9(5) VALUE 0.
+       01  KUNDE-LAEST-ANTAL        PIC 9(5) VALUE 0.
+       01  MISMATCH-ANTAL           PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+
+      *Load the whole (small) demographic file into memory so it can
+      *be checked against during the master-side sweep later
+           PERFORM INDLAES-OPG6-FIL
+
+      *Open the customer master and the mismatch report
+           OPEN INPUT  KUNDEFIL
+                OUTPUT AFSTEM-FIL
+
+           MOVE SPACES TO AFSTEM-TEXT
+           STRING "Afstemning opg6-datafile.txt mod Kundeoplysninger"
+               INTO AFSTEM-TEXT
+           END-STRING
+           WRITE AFSTEM-REKORD
+
+      *For every demographic row, look the customer up on the master
+      *by key and compare CITY against the address on file
+           PERFORM KRYDSREFERENCE-OPG6-MOD-MASTER
+
+      *Sweep the whole master looking for customers the demographic
+      *file never mentioned at all
+           PERFORM FIND-KUNDER-UDEN-OPG6
+
+      *Write the control-total trailer
+           PERFORM SKRIV-TRAILER
+
+      *Close files
+           CLOSE KUNDEFIL
+                 AFSTEM-FIL
+
+      *End program
+           STOP RUN.
+
+      * -------------------------------------------------
+      *Load opg6-datafile.txt into OPG6-TABEL
+       INDLAES-OPG6-FIL.
+           OPEN INPUT OPG6-FIL
+           PERFORM UNTIL END-OPG6
+               READ OPG6-FIL INTO OPG6-REKORD
+                   AT END
+                       SET END-OPG6 TO TRUE
+                   NOT AT END
+                       ADD 1 TO OPG6-LAEST-ANTAL
+                       IF OPG6-ANTAL < 1000
+                           ADD 1 TO OPG6-ANTAL
+                           MOVE OPG6-KUNDE-ID TO
+                               OT-KUNDE-ID (OPG6-ANTAL)
+                           MOVE OPG6-NAME     TO OT-NAME (OPG6-ANTAL)
+                           MOVE OPG6-AGE      TO OT-AGE  (OPG6-ANTAL)
+                           MOVE OPG6-CITY     TO OT-CITY (OPG6-ANTAL)
+                           MOVE "N" TO OT-MATCHET-SW (OPG6-ANTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE OPG6-FIL
+           EXIT.
+
+      * -------------------------------------------------
+      *Look every demographic row up on the customer master by key -
+      *log the ones missing from the master, and for the ones found,
+      *flag a CITY that disagrees with the master's address
+       KRYDSREFERENCE-OPG6-MOD-MASTER.
+           PERFORM VARYING OPG6-IX FROM 1 BY 1
+               UNTIL OPG6-IX > OPG6-ANTAL
+               MOVE SPACES TO WS-OPSLAG-KUNDE-ID
+               MOVE OT-KUNDE-ID (OPG6-IX) TO WS-OPSLAG-KUNDE-ID
+               MOVE WS-OPSLAG-KUNDE-ID TO KUNDE-ID OF KUNDEFIL-REKORD
+               READ KUNDEFIL
+                   INVALID KEY
+                       PERFORM SKRIV-KUNDE-ID-IKKE-I-MASTER
+                   NOT INVALID KEY
+                       SET OT-MATCHET (OPG6-IX) TO TRUE
+                       IF FUNCTION UPPER-CASE(OT-CITY (OPG6-IX)) NOT =
+                               FUNCTION UPPER-CASE(BY-X OF ADDRESSE OF
+                                   KUNDEFIL-REKORD (1:3))
+                           PERFORM SKRIV-CITY-MISMATCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      *Log a demographic row whose KUNDE-ID has no customer master
+      *record at all
+       SKRIV-KUNDE-ID-IKKE-I-MASTER.
+           MOVE SPACES TO AFSTEM-TEXT
+           STRING
+               "KUNDE-ID I OPG6 MEN IKKE I MASTER - KUNDE-ID: "
+                   DELIMITED BY SIZE
+               OT-KUNDE-ID (OPG6-IX)       DELIMITED BY SIZE
+               " NAME: "                   DELIMITED BY SIZE
+               OT-NAME (OPG6-IX)           DELIMITED BY SIZE
+               INTO AFSTEM-TEXT
+           END-STRING
+           WRITE AFSTEM-REKORD
+           ADD 1 TO MISMATCH-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      *Log a demographic row whose CITY disagrees with the customer's
+      *address on the master
+       SKRIV-CITY-MISMATCH.
+           MOVE SPACES TO AFSTEM-TEXT
+           STRING
+               "CITY AFVIGER - KUNDE-ID: "     DELIMITED BY SIZE
+               OT-KUNDE-ID (OPG6-IX)           DELIMITED BY SIZE
+               " OPG6 CITY: "                  DELIMITED BY SIZE
+               OT-CITY (OPG6-IX)               DELIMITED BY SIZE
+               " MASTER BY-X: "                DELIMITED BY SIZE
+               BY-X OF ADDRESSE OF KUNDEFIL-REKORD
+                                               DELIMITED BY SPACE
+               INTO AFSTEM-TEXT
+           END-STRING
+           WRITE AFSTEM-REKORD
+           ADD 1 TO MISMATCH-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      *Sweep the customer master sequentially and log any customer
+      *whose KUNDE-ID never appeared in the demographic file at all
+       FIND-KUNDER-UDEN-OPG6.
+           MOVE "N" TO EOF-KUNDE
+      *Reposition to the start of the master - KRYDSREFERENCE-OPG6-
+      *MOD-MASTER above has already left the file positioned at
+      *whatever row its last keyed READ landed on, and READ NEXT
+      *RECORD continues from there rather than from the top
+           MOVE LOW-VALUES TO KUNDE-ID OF KUNDEFIL-REKORD
+           START KUNDEFIL KEY IS NOT LESS THAN
+               KUNDE-ID OF KUNDEFIL-REKORD
+               INVALID KEY
+                   SET END-KUNDE TO TRUE
+           END-START
+           PERFORM UNTIL END-KUNDE
+               READ KUNDEFIL NEXT RECORD
+                   AT END
+                       SET END-KUNDE TO TRUE
+                   NOT AT END
+                       ADD 1 TO KUNDE-LAEST-ANTAL
+                       PERFORM SOEG-KUNDE-I-OPG6-TABEL
+                       IF NOT KUNDE-FUNDET-I-OPG6
+                           PERFORM SKRIV-KUNDE-IKKE-I-OPG6
+                       END-IF
+               END-READ
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      *Search OPG6-TABEL for the current master customer's KUNDE-ID.
+      *Sets KUNDE-FUNDET-I-OPG6-SW to "Y" when a matching row is found
+       SOEG-KUNDE-I-OPG6-TABEL.
+           MOVE "N" TO KUNDE-FUNDET-I-OPG6-SW
+           PERFORM VARYING OPG6-IX FROM 1 BY 1
+               UNTIL OPG6-IX > OPG6-ANTAL
+               MOVE SPACES TO WS-OPSLAG-KUNDE-ID
+               MOVE OT-KUNDE-ID (OPG6-IX) TO WS-OPSLAG-KUNDE-ID
+               IF WS-OPSLAG-KUNDE-ID = KUNDE-ID OF KUNDEFIL-REKORD
+                   SET KUNDE-FUNDET-I-OPG6 TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * -------------------------------------------------
+      *Log a customer master record whose KUNDE-ID never appeared in
+      *the demographic file
+       SKRIV-KUNDE-IKKE-I-OPG6.
+           MOVE SPACES TO AFSTEM-TEXT
+           STRING
+               "KUNDE-ID I MASTER MEN IKKE I OPG6 - KUNDE-ID: "
+                   DELIMITED BY SIZE
+               KUNDE-ID OF KUNDEFIL-REKORD DELIMITED BY SIZE
+               INTO AFSTEM-TEXT
+           END-STRING
+           WRITE AFSTEM-REKORD
+           ADD 1 TO MISMATCH-ANTAL
+           EXIT.
+
+      * -------------------------------------------------
+      *Write the control-total trailer
+       SKRIV-TRAILER.
+           MOVE SPACES TO AFSTEM-TEXT
+           WRITE AFSTEM-REKORD
+           MOVE SPACES TO AFSTEM-TEXT
+           STRING
+               "OPG6 laest: "                DELIMITED BY SIZE
+               OPG6-LAEST-ANTAL              DELIMITED BY SIZE
+               "  Kunder laest: "            DELIMITED BY SIZE
+               KUNDE-LAEST-ANTAL             DELIMITED BY SIZE
+               "  Afvigelser: "              DELIMITED BY SIZE
+               MISMATCH-ANTAL                DELIMITED BY SIZE
+               INTO AFSTEM-TEXT
+           END-STRING
+           WRITE AFSTEM-REKORD
+           DISPLAY "OPG6 laest: "      OPG6-LAEST-ANTAL
+                   " Kunder laest: "   KUNDE-LAEST-ANTAL
+                   " Afvigelser: "     MISMATCH-ANTAL
+           EXIT.
