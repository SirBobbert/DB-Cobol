@@ -0,0 +1,31 @@
+      *.\cobbuild.bat -m navneformat.cob -o navneformat.so
+      *Shared name-formatting subprogram - combines FORNAVN and
+      *EFTERNAVN into one "Fornavn Efternavn" line. Called from OPG3,
+      *OPG7, OPG8, OPG9, OPG13, OPG14 and OPG16 so the join rule only
+      *has to be fixed once.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAVNEFORMAT.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+      *Caller's first name and last name
+       01  LK-FORNAVN     PIC X(20).
+       01  LK-EFTERNAVN   PIC X(20).
+      *Combined "Fornavn Efternavn" result
+       01  LK-FULDT-NAVN  PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FORNAVN LK-EFTERNAVN LK-FULDT-NAVN.
+
+       MAIN-PROCEDURE.
+      *Clear result field
+           MOVE SPACES TO LK-FULDT-NAVN
+      *Concatenate first name and last name
+           STRING
+               LK-FORNAVN   DELIMITED BY SPACE
+               " "          DELIMITED BY SIZE
+               LK-EFTERNAVN DELIMITED BY SPACE
+               INTO LK-FULDT-NAVN
+           END-STRING
+      *Return to caller
+           GOBACK
+           .
